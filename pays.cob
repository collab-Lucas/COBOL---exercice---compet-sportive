@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pays.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fpy assign to "pays.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fpy_nom
+              file status is cr_fpy.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fpy.
+              01 tamp_fpy.
+                     02 fpy_nom PIC X(30).
+                     02 fpy_code PIC X(3).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fpy PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "PAYS".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 Wnom PIC X(30).
+              77 Wcode PIC X(3).
+              77 Wtrouver PIC 9.
+              77 Wchoix PIC 9(2).
+
+       PROCEDURE DIVISION.
+       OPEN I-O fpy
+       IF cr_fpy=35 THEN
+       OPEN OUTPUT fpy
+       END-IF
+       CLOSE fpy
+       PERFORM Menu_principal
+       STOP RUN.
+
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- TABLE DE REFERENCE DES PAYS -----"
+              DISPLAY "1. Ajouter un pays"
+              DISPLAY "2. Afficher tous les pays"
+              DISPLAY "3. Modifier un pays"
+              DISPLAY "4. Supprimer un pays"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_pays
+                     WHEN 2 PERFORM Affichage_pays
+                     WHEN 3 PERFORM Modifier_pays
+                     WHEN 4 PERFORM Supprimer_pays
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
+
+       Ajout_pays.
+       OPEN INPUT fpy
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
+              DISPLAY "rentrer nom du pays"
+              ACCEPT Wnom
+              MOVE FUNCTION UPPER-CASE(Wnom) TO Wnom
+              MOVE Wnom TO fpy_nom
+              READ fpy
+              INVALID KEY IF cr_fpy NOT = 23 THEN
+                                 MOVE "Ajout_pays" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fpy TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
+                          MOVE 0 To Wtrouver
+              NOT INVALID KEY DISPLAY "pays deja reference"
+                              MOVE 1 To Wtrouver
+              END-READ
+       END-PERFORM
+       CLOSE fpy
+       DISPLAY "rentrer code pays (3 lettres)"
+       ACCEPT Wcode
+       MOVE Wnom TO fpy_nom
+       MOVE FUNCTION UPPER-CASE(Wcode) TO fpy_code
+       OPEN EXTEND fpy
+       WRITE tamp_fpy
+       INVALID KEY MOVE "Ajout_pays" TO Wparagraphe
+                   MOVE "WRITE" TO Woperation
+                   MOVE cr_fpy TO Wstatut
+                   PERFORM Logger_erreur
+                   DISPLAY "erreur ajout pays"
+       END-WRITE
+       CLOSE fpy.
+
+       Affichage_pays.
+       OPEN INPUT fpy
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fpy NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     DISPLAY "pays :" fpy_nom " code :" fpy_code
+              END-READ
+       END-PERFORM
+       CLOSE fpy.
+
+       Modifier_pays.
+       OPEN I-O fpy
+       DISPLAY "rentrer nom du pays"
+       ACCEPT Wnom
+       MOVE FUNCTION UPPER-CASE(Wnom) TO fpy_nom
+       READ fpy
+       INVALID KEY IF cr_fpy NOT = 23 THEN
+                          MOVE "Modifier_pays" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fpy TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DISPLAY "rentrer code pays (3 lettres)"
+              ACCEPT Wcode
+              MOVE FUNCTION UPPER-CASE(Wcode) TO fpy_code
+              REWRITE tamp_fpy
+              INVALID KEY MOVE "Modifier_pays" TO Wparagraphe
+                          MOVE "REWRITE" TO Woperation
+                          MOVE cr_fpy TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur mise a jour"
+              END-REWRITE
+       END-READ
+       CLOSE fpy.
+
+       Supprimer_pays.
+       OPEN I-O fpy
+       DISPLAY "rentrer nom du pays"
+       ACCEPT Wnom
+       MOVE FUNCTION UPPER-CASE(Wnom) TO fpy_nom
+       READ fpy
+       INVALID KEY IF cr_fpy NOT = 23 THEN
+                          MOVE "Supprimer_pays" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fpy TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE fpy
+              INVALID KEY MOVE "Supprimer_pays" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_fpy TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "pays supprime"
+              END-DELETE
+       END-READ
+       CLOSE fpy.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
