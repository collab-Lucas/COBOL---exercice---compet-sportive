@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. export.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fco assign to "competitions.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fco_numCo
+              alternate record key is fco_ville WITH DUPLICATES
+              alternate record key is fco_semaine WITH DUPLICATES
+              file status is cr_fco.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select csva assign to "athletes.csv"
+              organization line sequential
+              file status is cr_csva.
+
+              select csvco assign to "competitions.csv"
+              organization line sequential
+              file status is cr_csvco.
+
+              select csvc assign to "courses.csv"
+              organization line sequential
+              file status is cr_csvc.
+
+              select csvp assign to "participants.csv"
+              organization line sequential
+              file status is cr_csvp.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fco.
+              01 tamp_fco.
+                     02 fco_numCo PIC 9(3).
+                     02 fco_ville PIC X(30).
+                     02 fco_pays PIC X(30).
+                     02 fco_semaine PIC 9(2).
+                     02 fco_annee PIC 9(4).
+                     02 fco_nbj PIC 9(3).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD csva.
+              01 tamp_csva PIC X(200).
+
+       FD csvco.
+              01 tamp_csvco PIC X(200).
+
+       FD csvc.
+              01 tamp_csvc PIC X(200).
+
+       FD csvp.
+              01 tamp_csvp PIC X(200).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_fco PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_csva PIC 9(2).
+              77 cr_csvco PIC 9(2).
+              77 cr_csvc PIC 9(2).
+              77 cr_csvp PIC 9(2).
+              77 Wligne PIC X(200).
+              77 Wfin PIC 9.
+
+       PROCEDURE DIVISION.
+       PERFORM Export_athletes
+       PERFORM Export_competitions
+       PERFORM Export_courses
+       PERFORM Export_participants
+       DISPLAY "export CSV termine"
+       STOP RUN.
+
+       Export_athletes.
+       OPEN INPUT fa
+       OPEN OUTPUT csva
+       STRING "numero,nom,prenom,pays,annee,classement,"
+              "meilleur_individuel,meilleur_sprint,"
+              "meilleur_poursuite,meilleur_massstart"
+              DELIMITED BY SIZE INTO Wligne
+       MOVE Wligne TO tamp_csva
+       WRITE tamp_csva
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fa NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     STRING fa_numA "," FUNCTION TRIM(fa_nom) ","
+                            FUNCTION TRIM(fa_prenom) ","
+                            FUNCTION TRIM(fa_pays) ","
+                            fa_annee "," fa_classementP ","
+                            fa_bi_min "." fa_bi_sec "." fa_bi_dixieme
+                            ","
+                            fa_bs_min "." fa_bs_sec "." fa_bs_dixieme
+                            ","
+                            fa_bp_min "." fa_bp_sec "." fa_bp_dixieme
+                            ","
+                            fa_bm_min "." fa_bm_sec "." fa_bm_dixieme
+                            DELIMITED BY SIZE INTO Wligne
+                     MOVE Wligne TO tamp_csva
+                     WRITE tamp_csva
+              END-READ
+       END-PERFORM
+       CLOSE fa
+       CLOSE csva.
+
+       Export_competitions.
+       OPEN INPUT fco
+       OPEN OUTPUT csvco
+       STRING "numero,ville,pays,semaine,annee,nbjours"
+              DELIMITED BY SIZE INTO Wligne
+       MOVE Wligne TO tamp_csvco
+       WRITE tamp_csvco
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fco NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     STRING fco_numCo "," FUNCTION TRIM(fco_ville) ","
+                            FUNCTION TRIM(fco_pays) ","
+                            fco_semaine "," fco_annee "," fco_nbj
+                            DELIMITED BY SIZE INTO Wligne
+                     MOVE Wligne TO tamp_csvco
+                     WRITE tamp_csvco
+              END-READ
+       END-PERFORM
+       CLOSE fco
+       CLOSE csvco.
+
+       Export_courses.
+       OPEN INPUT fc
+       OPEN OUTPUT csvc
+       STRING "numero,ville,type,nbpassage,nbkms,nbtirs,"
+              "nbcouche,nbdebout,distpenalite,numcompetition"
+              DELIMITED BY SIZE INTO Wligne
+       MOVE Wligne TO tamp_csvc
+       WRITE tamp_csvc
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fc NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     STRING fc_numCo ","
+                            FUNCTION TRIM(fc_villeCompet) ","
+                            FUNCTION TRIM(fc_typeCo) ","
+                            fc_nbpassage "," fc_nbkms "," fc_nbtirs ","
+                            fc_nbcouche "," fc_nbdebout ","
+                            fc_distPen ","
+                            fc_numCompet
+                            DELIMITED BY SIZE INTO Wligne
+                     MOVE Wligne TO tamp_csvc
+                     WRITE tamp_csvc
+              END-READ
+       END-PERFORM
+       CLOSE fc
+       CLOSE csvc.
+
+       Export_participants.
+       OPEN INPUT fp
+       OPEN OUTPUT csvp
+       STRING "numcourse,numathlete,classement,temps,"
+              "penalites,points"
+              DELIMITED BY SIZE INTO Wligne
+       MOVE Wligne TO tamp_csvp
+       WRITE tamp_csvp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fp NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     STRING fp_numCo "," fp_numA "," fp_classement ","
+                            fp_min "." fp_sec "." fp_dixieme ","
+                            fp_penalties "," fp_points
+                            DELIMITED BY SIZE INTO Wligne
+                     MOVE Wligne TO tamp_csvp
+                     WRITE tamp_csvp
+              END-READ
+       END-PERFORM
+       CLOSE fp
+       CLOSE csvp.
