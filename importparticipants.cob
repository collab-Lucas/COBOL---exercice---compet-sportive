@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. importparticipants.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select ftrans assign to "participants_import.dat"
+              organization line sequential
+              file status is cr_trans.
+
+              select fchk assign to "participants_import.chk"
+              organization line sequential
+              file status is cr_chk.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD ftrans.
+              01 tamp_trans.
+                     02 ftrans_numCo PIC 9(2).
+                     02 ftrans_numA PIC 9(3).
+
+       FD fchk.
+              01 tamp_chk.
+                     02 chk_compteur PIC 9(6).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fp PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_trans PIC 9(2).
+              77 cr_chk PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "IMPORTPART".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 Wreprise PIC 9(6).
+              77 Wlus PIC 9(6).
+              77 Wtraites PIC 9(6).
+              77 WintervalleChk PIC 9(4) VALUE 10.
+              77 Wdejainscrit PIC 9.
+              77 Wcoursevalide PIC 9.
+
+       PROCEDURE DIVISION.
+       PERFORM Lire_point_reprise
+       PERFORM Importer_participants
+       STOP RUN.
+
+       Lire_point_reprise.
+       MOVE 0 TO Wreprise
+       OPEN INPUT fchk
+       IF cr_chk = 0 THEN
+              READ fchk
+              AT END MOVE 0 TO Wreprise
+              NOT AT END MOVE chk_compteur TO Wreprise
+              END-READ
+       END-IF
+       CLOSE fchk
+       IF Wreprise > 0 THEN
+              DISPLAY "reprise apres " Wreprise " enregistrements"
+       END-IF.
+
+       Importer_participants.
+       OPEN INPUT ftrans
+       OPEN INPUT fc
+       OPEN I-O fp
+       MOVE 0 TO Wfin
+       MOVE 0 TO Wlus
+       MOVE Wreprise TO Wtraites
+       IF Wreprise > 0 THEN
+              PERFORM WITH TEST AFTER UNTIL Wlus >= Wreprise
+                 OR Wfin = 1
+                     READ ftrans
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END ADD 1 TO Wlus
+                     END-READ
+              END-PERFORM
+       END-IF
+       IF Wfin = 0 THEN
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ ftrans
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            ADD 1 TO Wlus
+                            PERFORM Traiter_transaction
+                            ADD 1 TO Wtraites
+                            IF FUNCTION MOD(Wtraites WintervalleChk)
+                               = 0 THEN
+                                   PERFORM Ecrire_point_reprise
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-IF
+       CLOSE ftrans
+       CLOSE fc
+       CLOSE fp
+       PERFORM Effacer_point_reprise
+       DISPLAY Wtraites " participants importes".
+
+       Traiter_transaction.
+       MOVE 0 TO Wcoursevalide
+       MOVE ftrans_numCo TO fc_numCo
+       READ fc
+       INVALID KEY IF cr_fc NOT = 23 THEN
+                          MOVE "Traiter_transacti" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "course inexistante, transaction ignoree"
+       NOT INVALID KEY MOVE 1 TO Wcoursevalide
+       END-READ
+       IF Wcoursevalide = 1 THEN
+              MOVE ftrans_numCo TO fp_numCo
+              MOVE ftrans_numA TO fp_numA
+              MOVE 0 TO Wdejainscrit
+              READ fp
+              INVALID KEY IF cr_fp NOT = 23 THEN
+                                 MOVE "Traiter_transacti" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fp TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+              NOT INVALID KEY MOVE 1 TO Wdejainscrit
+              END-READ
+              IF Wdejainscrit = 0 THEN
+                     MOVE 0 TO fp_classement
+                     MOVE 0 TO fp_min
+                     MOVE 0 TO fp_sec
+                     MOVE 0 TO fp_dixieme
+                     MOVE 0 TO fp_penalties
+                     MOVE 0 TO fp_points
+                     WRITE tamp_fp
+                     INVALID KEY MOVE "Traiter_transacti" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_fp TO Wstatut
+                                 PERFORM Logger_erreur
+                                 DISPLAY "erreur import participant"
+                     END-WRITE
+              END-IF
+       END-IF.
+
+       Ecrire_point_reprise.
+       OPEN OUTPUT fchk
+       MOVE Wtraites TO chk_compteur
+       WRITE tamp_chk
+       CLOSE fchk
+       DISPLAY "point de reprise enregistre a " Wtraites.
+
+       Effacer_point_reprise.
+       OPEN OUTPUT fchk
+       CLOSE fchk.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
