@@ -1,149 +1,405 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. competitions.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-       select fco assign to "competitions.dat"
-       organization sequential
-       access mode is sequential
-       file status is cr_fco.
-       
-DATA DIVISION.
-FILE SECTION.
-
-FD fco.
-       01 tamp_fco.
-              02 fco_ville PIC X(30).
-              02 fco_pays PIC X(15).
-              02 fco_semaine PIC 9(2).
-              02 fco_nbj PIC 9(3).
-              
-WORKING-STORAGE SECTION.
-       77 cr_fco PIC 9(2).
-       77 Wfin PIC 9.
-       77 Wville PIC X(30).
-       77 Wpays PIC X(15).
-       77 Wsemaine PIC 9(2).
-       77 Wnbj PIC 9(3).
-       77 Wtrouver PIC 9.
-       77 Wvalide PIC 9.
-       
-PROCEDURE DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. competitions.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fco assign to "competitions.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fco_numCo
+              alternate record key is fco_ville WITH DUPLICATES
+              alternate record key is fco_semaine WITH DUPLICATES
+              file status is cr_fco.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+              select fimp assign to "competitions.prn"
+              organization line sequential
+              file status is cr_imp.
+
+              select fpy assign to "pays.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fpy_nom
+              file status is cr_fpy.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fco.
+              01 tamp_fco.
+                     02 fco_numCo PIC 9(3).
+                     02 fco_ville PIC X(30).
+                     02 fco_pays PIC X(30).
+                     02 fco_semaine PIC 9(2).
+                     02 fco_annee PIC 9(4).
+                     02 fco_nbj PIC 9(3).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       FD fimp.
+              01 tamp_imp PIC X(100).
+
+       FD fpy.
+              01 tamp_fpy.
+                     02 fpy_nom PIC X(30).
+                     02 fpy_code PIC X(3).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fco PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 cr_imp PIC 9(2).
+              77 cr_fpy PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "COMPETITIONS".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 WligneImp PIC X(100).
+              77 Wfin PIC 9.
+              77 WnumCo PIC 9(3).
+              77 Wville PIC X(30).
+              77 Wpays PIC X(30).
+              77 Wsemaine PIC 9(2).
+              77 Wannee PIC 9(4).
+              77 Wnbj PIC 9(3).
+              77 Wtrouver PIC 9.
+              77 Wvalide PIC 9.
+              77 Wchoix PIC 9(2).
+
+       PROCEDURE DIVISION.
        OPEN I-O fco
        IF cr_fco=35 THEN
        OPEN OUTPUT fco
        END-IF
        CLOSE fco
-       PERFORM Affichage_competition
+       OPEN I-O fpy
+       IF cr_fpy=35 THEN
+       OPEN OUTPUT fpy
+       END-IF
+       CLOSE fpy
+       PERFORM Menu_principal
+       STOP RUN.
 
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- GESTION DES COMPETITIONS -----"
+              DISPLAY "1. Ajouter une competition"
+              DISPLAY "2. Afficher toutes les competitions"
+              DISPLAY "3. Rechercher par semaine"
+              DISPLAY "4. Modifier une competition"
+              DISPLAY "5. Supprimer une competition"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_competition
+                     WHEN 2 PERFORM Affichage_competition
+                     WHEN 3 PERFORM recherche_semaine
+                     WHEN 4 PERFORM Modifier_competition
+                     WHEN 5 PERFORM Supprimer_competition
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
 
-STOP RUN.
-       
        Ajout_competition.
        OPEN INPUT fco
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
+              DISPLAY "Rentrer numero competition"
+              ACCEPT WnumCo
+              MOVE WnumCo TO fco_numCo
+              READ fco
+              INVALID KEY IF cr_fco NOT = 23 THEN
+                                 MOVE "Ajout_competition" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fco TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
+                          MOVE 0 To Wtrouver
+              NOT INVALID KEY DISPLAY "numero deja utilise"
+                              MOVE 1 To Wtrouver
+              END-READ
+       END-PERFORM
+       CLOSE fco
+       DISPLAY "rentrer annee"
+       ACCEPT Wannee
+       OPEN INPUT fco
        MOVE 0 TO Wvalide
        PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-              MOVE 0 TO Wtrouver
-              DISPLAY "rentrer ville" 
+              DISPLAY "rentrer ville"
               ACCEPT Wville
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouver = 1
-                     READ fco
-                     AT END MOVE 1 TO Wfin 
-                            IF Wtrouver = 0 
-                                   MOVE 1 TO Wvalide  
-                                   DISPLAY "inexistant"
-                            END-IF
-                     NOT AT END IF Wville=fco_ville
-                     THEN MOVE 1 TO Wtrouver END-IF 
-                     END-READ
-              END-PERFORM
+              MOVE 1 TO Wvalide
+              MOVE 0 TO Wfin
+              MOVE Wville TO fco_ville
+              START fco, KEY IS = fco_ville
+              INVALID KEY IF cr_fco NOT = 23 THEN
+                                 MOVE "Ajout_competition" TO Wparagraphe
+                                 MOVE "START" TO Woperation
+                                 MOVE cr_fco TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          CONTINUE
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fco NEXT
+                       AT END MOVE 1 TO Wfin
+                       NOT AT END
+                         IF fco_ville NOT = Wville THEN
+                           MOVE 1 TO Wfin
+                         ELSE
+                           IF fco_annee = Wannee THEN
+                             DISPLAY "ville deja utilisee cette annee"
+                             MOVE 0 TO Wvalide
+                             MOVE 1 TO Wfin
+                           END-IF
+                         END-IF
+                       END-READ
+                     END-PERFORM
+              END-START
        END-PERFORM
        CLOSE fco
-       OPEN INPUT fco  
+       OPEN INPUT fco
        MOVE 0 TO Wvalide
-       MOVE 0 TO Wfin
-       MOVE 0 TO Wtrouver
        PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-              DISPLAY "rentrer semaine" 
+              DISPLAY "rentrer semaine"
               ACCEPT Wsemaine
               IF Wsemaine >0 AND Wsemaine <53
-                     PERFORM WITH TEST AFTER UNTIL Wfin = 1 
-                     OR Wtrouver = 1
-                            READ fco
-                            AT END MOVE 1 TO Wfin 
-                                   IF Wtrouver = 0 
-                                          MOVE 1 TO Wvalide
-                                          DISPLAY "inexistant" 
-                                   END-IF
-                            NOT AT END IF Wsemaine=fco_semaine
-                            THEN MOVE 1 TO Wtrouver END-IF 
-                            END-READ
-                     END-PERFORM
-               END-IF
+                     MOVE 1 TO Wvalide
+                     MOVE 0 TO Wfin
+                     MOVE Wsemaine TO fco_semaine
+                     START fco, KEY IS = fco_semaine
+                     INVALID KEY IF cr_fco NOT = 23 THEN
+                                        MOVE "Ajout_competition" TO
+                                            Wparagraphe
+                                        MOVE "START" TO Woperation
+                                        MOVE cr_fco TO Wstatut
+                                        PERFORM Logger_erreur
+                                 END-IF
+                     NOT INVALID KEY
+                       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                         READ fco NEXT
+                         AT END MOVE 1 TO Wfin
+                         NOT AT END
+                           IF fco_semaine NOT = Wsemaine THEN
+                             MOVE 1 TO Wfin
+                           ELSE
+                             IF fco_annee = Wannee THEN
+                               DISPLAY "semaine/annee deja utilisee"
+                               MOVE 0 TO Wvalide
+                               MOVE 1 TO Wfin
+                             END-IF
+                           END-IF
+                         END-READ
+                       END-PERFORM
+                     END-START
+              END-IF
+       END-PERFORM
+       CLOSE fco
+       OPEN INPUT fpy
+       MOVE 0 TO Wvalide
+       PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+              DISPLAY "rentrer pays"
+              ACCEPT Wpays
+              MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+              MOVE Wpays TO fpy_nom
+              READ fpy
+              INVALID KEY IF cr_fpy NOT = 23 THEN
+                                 MOVE "Ajout_competition" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fpy TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "pays non reconnu"
+                          MOVE 0 TO Wvalide
+              NOT INVALID KEY MOVE 1 TO Wvalide
+              END-READ
        END-PERFORM
-       CLOSE fco  
-       DISPLAY "rentrer pays" 
-       ACCEPT Wpays
-       DISPLAY "rentrer nombre de participants" 
-       ACCEPT Wnbj      
+       CLOSE fpy
+       DISPLAY "rentrer nombre de participants"
+       ACCEPT Wnbj
+       MOVE WnumCo TO fco_numCo
        MOVE Wville TO fco_ville
        MOVE Wpays TO fco_pays
        MOVE Wnbj TO fco_nbj
        MOVE Wsemaine TO fco_semaine
+       MOVE Wannee TO fco_annee
        OPEN EXTEND fco
        WRITE tamp_fco
+       INVALID KEY MOVE "Ajout_competition" TO Wparagraphe
+                   MOVE "WRITE" TO Woperation
+                   MOVE cr_fco TO Wstatut
+                   PERFORM Logger_erreur
+                   DISPLAY "erreur ajout competition"
        END-WRITE
        CLOSE fco.
-       
+
        Affichage_competition.
        OPEN INPUT fco
+       OPEN OUTPUT fimp
        MOVE 0 TO Wfin
        PERFORM WITH TEST AFTER UNTIL Wfin = 1
-              READ fco
-              AT END MOVE 1 TO Wfin 
+              READ fco NEXT
+              AT END MOVE 1 TO Wfin
               NOT AT END
+                     DISPLAY "numero :"fco_numCo
                      DISPLAY "ville :"fco_ville
                      DISPLAY "pays :"fco_pays
                      DISPLAY "semaine :"fco_semaine
+                     DISPLAY "annee :"fco_annee
                      DISPLAY "nb participants :" fco_nbj
+                     STRING "numero:" fco_numCo
+                            " ville:" fco_ville
+                            " pays:" fco_pays
+                            " semaine:" fco_semaine
+                            " annee:" fco_annee
+                            " nbjours:" fco_nbj
+                            DELIMITED BY SIZE INTO WligneImp
+                     MOVE WligneImp TO tamp_imp
+                     WRITE tamp_imp
               END-READ
-       END-PERFORM  
-       CLOSE fco.
-       
+       END-PERFORM
+       CLOSE fco
+       CLOSE fimp.
+
        recherche_semaine.
        OPEN INPUT fco
+       DISPLAY "rentrer semaine"
+       ACCEPT Wsemaine
+       MOVE 0 TO Wfin
        MOVE 0 TO Wtrouver
-       MOVE 0 TO Wvalide
-       PERFORM WITH TEST AFTER UNTIL Wvalide = 1
-              DISPLAY "rentrer semaine" 
-              ACCEPT Wsemaine
-              IF Wsemaine >0 AND Wsemaine <53
-                     MOVE 1 TO Wvalide
-                     PERFORM WITH TEST AFTER UNTIL Wfin = 1 
-                     OR Wtrouver = 1
-                            READ fco
-                            AT END MOVE 1 TO Wfin 
-                                   IF Wtrouver = 0 
-                                          DISPLAY "inexistant" 
-                                   END-IF
-                            NOT AT END IF Wsemaine=fco_semaine
-                                   THEN MOVE 1 TO Wtrouver
+       MOVE Wsemaine TO fco_semaine
+       START fco, KEY IS = fco_semaine
+       INVALID KEY IF cr_fco NOT = 23 THEN
+                          MOVE "recherche_semaine" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fco TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ fco NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            IF fco_semaine = Wsemaine THEN
+                                   MOVE 1 TO Wtrouver
+                                   DISPLAY  fco_numCo
                                    DISPLAY  fco_pays
                                    DISPLAY  fco_ville
-                                   END-IF 
-                            END-READ
-                     END-PERFORM
-              END-IF
-       END-PERFORM
+                                   DISPLAY  fco_annee
+                            ELSE
+                                   MOVE 1 TO Wfin
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-START
        CLOSE fco.
 
+       Modifier_competition.
+       OPEN I-O fco
+       DISPLAY "Rentrer numero competition"
+       ACCEPT WnumCo
+       MOVE WnumCo TO fco_numCo
+       READ fco
+       INVALID KEY IF cr_fco NOT = 23 THEN
+                          MOVE "Modifier_competition" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fco TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DISPLAY "rentrer ville"
+              ACCEPT Wville
+              OPEN INPUT fpy
+              MOVE 0 TO Wvalide
+              PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+                     DISPLAY "rentrer pays"
+                     ACCEPT Wpays
+                     MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+                     MOVE Wpays TO fpy_nom
+                     READ fpy
+                     INVALID KEY IF cr_fpy NOT = 23 THEN
+                                        MOVE "Modifier_competition" TO
+                                            Wparagraphe
+                                        MOVE "READ" TO Woperation
+                                        MOVE cr_fpy TO Wstatut
+                                        PERFORM Logger_erreur
+                                 END-IF
+                                 DISPLAY "pays non reconnu"
+                                 MOVE 0 TO Wvalide
+                     NOT INVALID KEY MOVE 1 TO Wvalide
+                     END-READ
+              END-PERFORM
+              CLOSE fpy
+              DISPLAY "rentrer semaine"
+              ACCEPT Wsemaine
+              DISPLAY "rentrer annee"
+              ACCEPT Wannee
+              DISPLAY "rentrer nombre de participants"
+              ACCEPT Wnbj
+              MOVE Wville TO fco_ville
+              MOVE Wpays TO fco_pays
+              MOVE Wsemaine TO fco_semaine
+              MOVE Wannee TO fco_annee
+              MOVE Wnbj TO fco_nbj
+              REWRITE tamp_fco
+              INVALID KEY MOVE "Modifier_competition" TO Wparagraphe
+                          MOVE "REWRITE" TO Woperation
+                          MOVE cr_fco TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur mise a jour"
+              END-REWRITE
+       END-READ
+       CLOSE fco.
 
+       Supprimer_competition.
+       OPEN I-O fco
+       DISPLAY "Rentrer numero competition"
+       ACCEPT WnumCo
+       MOVE WnumCo TO fco_numCo
+       READ fco
+       INVALID KEY IF cr_fco NOT = 23 THEN
+                          MOVE "Supprimer_competition" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fco TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE fco
+              INVALID KEY MOVE "Supprimer_competition" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_fco TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "competition supprimee"
+              END-DELETE
+       END-READ
+       CLOSE fco.
 
-
-
-
-
-
-
-
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
