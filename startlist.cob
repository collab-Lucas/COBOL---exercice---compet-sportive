@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. startlist.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select fimp assign to "startlist.prn"
+              organization line sequential
+              file status is cr_imp.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD fimp.
+              01 tamp_imp PIC X(100).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_imp PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "STARTLIST".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 WnumCo PIC 9(3).
+              77 WtypeCo PIC X(30).
+              77 WfinP PIC 9.
+              77 Wnb PIC 9(3).
+              77 Widx PIC 9(3).
+              77 Wbib PIC 9(3).
+              77 WligneImp PIC X(100).
+
+       01 TableDepart.
+              02 Tdep OCCURS 200 TIMES.
+                     03 Tdep_numA PIC 9(3).
+                     03 Tdep_nom PIC X(30).
+                     03 Tdep_classementP PIC 9(5).
+
+       01 TdepTmp.
+              02 Ttmp_numA PIC 9(3).
+              02 Ttmp_nom PIC X(30).
+              02 Ttmp_classementP PIC 9(5).
+
+       PROCEDURE DIVISION.
+       PERFORM Generer_startlist
+       STOP RUN.
+
+       Generer_startlist.
+       OPEN INPUT fc
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       MOVE WnumCo TO fc_numCo
+       READ fc
+       INVALID KEY IF cr_fc NOT = 23 THEN
+                          MOVE "Generer_startlist" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              MOVE FUNCTION UPPER-CASE(fc_typeCo) TO WtypeCo
+              CLOSE fc
+              PERFORM Charger_participants
+              IF Wnb > 1 THEN
+                     PERFORM Tri_startlist
+              END-IF
+              PERFORM Affichage_startlist
+       END-READ.
+
+       Charger_participants.
+       MOVE 0 TO Wnb
+       OPEN INPUT fp
+       OPEN INPUT fa
+       MOVE WnumCo TO fp_numCo
+       START fp, KEY IS = fp_numCo
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "Charger_participants" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+       NOT INVALID KEY
+              MOVE 0 TO WfinP
+              PERFORM WITH TEST AFTER UNTIL WfinP = 1
+                     READ fp NEXT
+                     AT END MOVE 1 TO WfinP
+                     NOT AT END
+                            IF fp_numCo NOT = WnumCo THEN
+                                   MOVE 1 TO WfinP
+                            ELSE
+                                   IF Wnb < 200 THEN
+                                       ADD 1 TO Wnb
+                                       MOVE fp_numA TO Tdep_numA(Wnb)
+                                       MOVE fp_numA TO fa_numA
+                                       READ fa
+                                       INVALID KEY
+                                           IF cr_fa NOT = 23 THEN
+                                               MOVE "Charger_particip"
+                                                   TO Wparagraphe
+                                               MOVE "READ" TO
+                                                   Woperation
+                                               MOVE cr_fa TO Wstatut
+                                               PERFORM Logger_erreur
+                                           END-IF
+                                           MOVE SPACES TO
+                                               Tdep_nom(Wnb)
+                                           MOVE 99999 TO
+                                               Tdep_classementP(Wnb)
+                                       NOT INVALID KEY
+                                           MOVE fa_nom TO Tdep_nom(Wnb)
+                                           MOVE fa_classementP TO
+                                               Tdep_classementP(Wnb)
+                                       END-READ
+                                   ELSE
+                                       DISPLAY "limite de 200 "
+                                           "participants atteinte"
+                                   END-IF
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-START
+       CLOSE fp
+       CLOSE fa.
+
+       Tri_startlist.
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx >= Wnb
+              PERFORM Passe_tri_startlist
+              ADD 1 TO Widx
+       END-PERFORM.
+
+       Passe_tri_startlist.
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx >= Wnb
+              IF WtypeCo = "POURSUITE" THEN
+                     IF Tdep_classementP(Widx) <
+                        Tdep_classementP(Widx + 1) THEN
+                            MOVE Tdep(Widx) TO TdepTmp
+                            MOVE Tdep(Widx + 1) TO Tdep(Widx)
+                            MOVE TdepTmp TO Tdep(Widx + 1)
+                     END-IF
+              ELSE
+                     IF Tdep_classementP(Widx) >
+                        Tdep_classementP(Widx + 1) THEN
+                            MOVE Tdep(Widx) TO TdepTmp
+                            MOVE Tdep(Widx + 1) TO Tdep(Widx)
+                            MOVE TdepTmp TO Tdep(Widx + 1)
+                     END-IF
+              END-IF
+              ADD 1 TO Widx
+       END-PERFORM.
+
+       Affichage_startlist.
+       OPEN OUTPUT fimp
+       DISPLAY "----- LISTE DE DEPART COURSE " WnumCo " -----"
+       MOVE 0 TO Wbib
+       MOVE 1 TO Widx
+       IF Wnb > 0 THEN
+              PERFORM WITH TEST AFTER UNTIL Widx > Wnb
+                     ADD 1 TO Wbib
+                     DISPLAY "dossard " Wbib
+                             " athlete:" Tdep_numA(Widx)
+                             " nom:" Tdep_nom(Widx)
+                             " classement:" Tdep_classementP(Widx)
+                     STRING "dossard:" Wbib
+                            " athlete:" Tdep_numA(Widx)
+                            " nom:" Tdep_nom(Widx)
+                            " classement:" Tdep_classementP(Widx)
+                            DELIMITED BY SIZE INTO WligneImp
+                     MOVE WligneImp TO tamp_imp
+                     WRITE tamp_imp
+                     ADD 1 TO Widx
+              END-PERFORM
+       END-IF
+       CLOSE fimp.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
