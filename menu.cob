@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+              77 Wchoix PIC 9(2).
+
+       PROCEDURE DIVISION.
+       PERFORM Menu_general
+       STOP RUN.
+
+       Menu_general.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 99
+              DISPLAY "===== GESTION COMPETITION SPORTIVE ====="
+              DISPLAY "1. Athletes"
+              DISPLAY "2. Competitions"
+              DISPLAY "3. Courses"
+              DISPLAY "4. Participants"
+              DISPLAY "5. Classement general de la saison"
+              DISPLAY "6. Tableau des medailles de la saison"
+              DISPLAY "7. Archivage / rollover de saison"
+              DISPLAY "8. Meilleurs temps par discipline"
+              DISPLAY "9. Export CSV pour le site federal"
+              DISPLAY "10. Table de reference des pays"
+              DISPLAY "11. Liste de depart / dossards d'une course"
+              DISPLAY "12. Equipes / relais"
+              DISPLAY "13. Import en masse des participants"
+              DISPLAY "99. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 CALL "SYSTEM" USING "./athletes"
+                     WHEN 2 CALL "SYSTEM" USING "./competitions"
+                     WHEN 3 CALL "SYSTEM" USING "./courses"
+                     WHEN 4 CALL "SYSTEM" USING "./participants"
+                     WHEN 5 CALL "SYSTEM" USING "./classement"
+                     WHEN 6 CALL "SYSTEM" USING "./medailles"
+                     WHEN 7 CALL "SYSTEM" USING "./rollover"
+                     WHEN 8 CALL "SYSTEM" USING "./meilleurstemps"
+                     WHEN 9 CALL "SYSTEM" USING "./export"
+                     WHEN 10 CALL "SYSTEM" USING "./pays"
+                     WHEN 11 CALL "SYSTEM" USING "./startlist"
+                     WHEN 12 CALL "SYSTEM" USING "./equipes"
+                     WHEN 13 CALL "SYSTEM" USING "./importparticipants"
+                     WHEN 99 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
