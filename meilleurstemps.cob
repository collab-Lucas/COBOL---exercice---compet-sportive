@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. meilleurstemps.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "MEILLEURST".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 WfinP PIC 9.
+              77 WnumA PIC 9(3).
+              77 WtypeCo PIC X(30).
+              77 Wtotal PIC 9(6).
+              77 WmeilleurI PIC 9(6).
+              77 WmeilleurS PIC 9(6).
+              77 WmeilleurP PIC 9(6).
+              77 WmeilleurM PIC 9(6).
+
+       PROCEDURE DIVISION.
+       PERFORM Calcul_meilleurstemps
+       STOP RUN.
+
+       Calcul_meilleurstemps.
+       OPEN I-O fa
+       OPEN INPUT fp
+       OPEN INPUT fc
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fa NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fa_numA TO WnumA
+                     PERFORM Cumul_meilleurs_athlete
+                     PERFORM Ranger_meilleurs_athlete
+                     REWRITE tamp_fa
+                     INVALID KEY MOVE "Calcul_meilleurst" TO Wparagraphe
+                                 MOVE "REWRITE" TO Woperation
+                                 MOVE cr_fa TO Wstatut
+                                 PERFORM Logger_erreur
+                                 DISPLAY "erreur mise a jour meilleurs"
+                     END-REWRITE
+              END-READ
+       END-PERFORM
+       CLOSE fa
+       CLOSE fp
+       CLOSE fc
+       DISPLAY "meilleurs temps par discipline recalcules".
+
+       Cumul_meilleurs_athlete.
+       MOVE 999999 TO WmeilleurI
+       MOVE 999999 TO WmeilleurS
+       MOVE 999999 TO WmeilleurP
+       MOVE 999999 TO WmeilleurM
+       MOVE WnumA TO fp_numA
+       START fp, KEY IS = fp_numA
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "Cumul_meilleurs_at" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+       NOT INVALID KEY
+              MOVE 0 TO WfinP
+              PERFORM WITH TEST AFTER UNTIL WfinP = 1
+                     READ fp NEXT
+                     AT END MOVE 1 TO WfinP
+                     NOT AT END
+                            IF fp_numA NOT = WnumA THEN
+                                   MOVE 1 TO WfinP
+                            ELSE
+                                   IF fp_min NOT = 0 OR fp_sec NOT = 0
+                                      OR fp_dixieme NOT = 0 THEN
+                                          PERFORM Retenir_meilleur_temps
+                                   END-IF
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-START.
+
+       Retenir_meilleur_temps.
+       COMPUTE Wtotal = fp_min * 600 + fp_sec * 10 + fp_dixieme
+       MOVE fp_numCo TO fc_numCo
+       READ fc
+       INVALID KEY IF cr_fc NOT = 23 THEN
+                          MOVE "Retenir_meilleur_t" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   MOVE SPACES TO WtypeCo
+       NOT INVALID KEY MOVE FUNCTION UPPER-CASE(fc_typeCo) TO WtypeCo
+       END-READ
+       EVALUATE WtypeCo
+              WHEN "INDIVIDUEL"
+                     IF Wtotal < WmeilleurI MOVE Wtotal TO WmeilleurI
+                     END-IF
+              WHEN "SPRINT"
+                     IF Wtotal < WmeilleurS MOVE Wtotal TO WmeilleurS
+                     END-IF
+              WHEN "POURSUITE"
+                     IF Wtotal < WmeilleurP MOVE Wtotal TO WmeilleurP
+                     END-IF
+              WHEN "MASS START"
+                     IF Wtotal < WmeilleurM MOVE Wtotal TO WmeilleurM
+                     END-IF
+              WHEN OTHER CONTINUE
+       END-EVALUATE.
+
+       Ranger_meilleurs_athlete.
+       IF WmeilleurI = 999999
+              MOVE ZEROS TO fa_best_individuel
+       ELSE
+              COMPUTE fa_bi_min = WmeilleurI / 600
+              COMPUTE fa_bi_sec = (WmeilleurI - fa_bi_min * 600) / 10
+              COMPUTE fa_bi_dixieme = WmeilleurI - fa_bi_min * 600
+                                      - fa_bi_sec * 10
+       END-IF
+       IF WmeilleurS = 999999
+              MOVE ZEROS TO fa_best_sprint
+       ELSE
+              COMPUTE fa_bs_min = WmeilleurS / 600
+              COMPUTE fa_bs_sec = (WmeilleurS - fa_bs_min * 600) / 10
+              COMPUTE fa_bs_dixieme = WmeilleurS - fa_bs_min * 600
+                                      - fa_bs_sec * 10
+       END-IF
+       IF WmeilleurP = 999999
+              MOVE ZEROS TO fa_best_poursuite
+       ELSE
+              COMPUTE fa_bp_min = WmeilleurP / 600
+              COMPUTE fa_bp_sec = (WmeilleurP - fa_bp_min * 600) / 10
+              COMPUTE fa_bp_dixieme = WmeilleurP - fa_bp_min * 600
+                                      - fa_bp_sec * 10
+       END-IF
+       IF WmeilleurM = 999999
+              MOVE ZEROS TO fa_best_massstart
+       ELSE
+              COMPUTE fa_bm_min = WmeilleurM / 600
+              COMPUTE fa_bm_sec = (WmeilleurM - fa_bm_min * 600) / 10
+              COMPUTE fa_bm_dixieme = WmeilleurM - fa_bm_min * 600
+                                      - fa_bm_sec * 10
+       END-IF.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
