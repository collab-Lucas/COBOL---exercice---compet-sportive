@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. classement.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wfin PIC 9.
+              77 WfinP PIC 9.
+              77 WnumA PIC 9(3).
+              77 Wtotal PIC 9(5).
+              77 Wprogramme PIC X(12) VALUE "CLASSEMENT".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+
+       PROCEDURE DIVISION.
+       OPEN I-O fa
+       IF cr_fa=35 THEN
+       OPEN OUTPUT fa
+       CLOSE fa
+       OPEN I-O fa
+       END-IF
+       CLOSE fa
+       PERFORM Calcul_classement
+       STOP RUN.
+
+       Calcul_classement.
+       OPEN I-O fa
+       OPEN INPUT fp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fa NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fa_numA TO WnumA
+                     PERFORM Cumul_points_athlete
+                     MOVE Wtotal TO fa_classementP
+                     REWRITE tamp_fa
+                     INVALID KEY MOVE "Calcul_classement" TO Wparagraphe
+                                 MOVE "REWRITE" TO Woperation
+                                 MOVE cr_fa TO Wstatut
+                                 PERFORM Logger_erreur
+                                 DISPLAY "erreur mise a jour classement"
+                     END-REWRITE
+              END-READ
+       END-PERFORM
+       CLOSE fa
+       CLOSE fp
+       DISPLAY "classement general recalcule".
+
+       Cumul_points_athlete.
+       MOVE 0 TO Wtotal
+       MOVE WnumA TO fp_numA
+       START fp, KEY IS = fp_numA
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "Cumul_points_athlete" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+       NOT INVALID KEY
+              MOVE 0 TO WfinP
+              PERFORM WITH TEST AFTER UNTIL WfinP = 1
+                     READ fp NEXT
+                     AT END MOVE 1 TO WfinP
+                     NOT AT END
+                            IF fp_numA = WnumA THEN
+                                   ADD fp_points TO Wtotal
+                            ELSE
+                                   MOVE 1 TO WfinP
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-START.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
