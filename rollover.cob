@@ -0,0 +1,457 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rollover.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select faarch assign to WnomArchFa
+              organization indexed
+              access mode is dynamic
+              record key is faarch_numA
+              alternate record key is faarch_classementP WITH DUPLICATES
+              alternate record key is faarch_pays WITH DUPLICATES
+              file status is cr_faarch.
+
+              select fco assign to "competitions.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fco_numCo
+              alternate record key is fco_ville WITH DUPLICATES
+              alternate record key is fco_semaine WITH DUPLICATES
+              file status is cr_fco.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select fcoarch assign to WnomArchFco
+              organization indexed
+              access mode is dynamic
+              record key is fcoarch_numCo
+              alternate record key is fcoarch_ville WITH DUPLICATES
+              alternate record key is fcoarch_semaine WITH DUPLICATES
+              file status is cr_fcoarch.
+
+              select fcarch assign to WnomArchFc
+              organization indexed
+              access mode is dynamic
+              record key is fcarch_numCo
+              alternate record key is fcarch_typeCo WITH DUPLICATES
+              alternate record key is fcarch_villeCompet WITH DUPLICATES
+              file status is cr_fcarch.
+
+              select fparch assign to WnomArchFp
+              organization indexed
+              access mode is dynamic
+              record key is fparch_cle
+              alternate record key is fparch_numA WITH DUPLICATES
+              alternate record key is fparch_numCo WITH DUPLICATES
+              file status is cr_fparch.
+
+              select ftm assign to "equipes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is ftm_cle
+              alternate record key is ftm_numCo WITH DUPLICATES
+              file status is cr_ftm.
+
+              select ftmarch assign to WnomArchFtm
+              organization indexed
+              access mode is dynamic
+              record key is ftmarch_cle
+              alternate record key is ftmarch_numCo WITH DUPLICATES
+              file status is cr_ftmarch.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD faarch.
+              01 tamp_faarch.
+                     02 faarch_numA PIC 9(3).
+                     02 faarch_nom PIC X(30).
+                     02 faarch_prenom PIC X(30).
+                     02 faarch_pays PIC X(30).
+                     02 faarch_annee PIC 9(4).
+                     02 faarch_classementP PIC 9(5).
+                     02 faarch_best_individuel.
+                            03 faarch_bi_min PIC 9(3).
+                            03 faarch_bi_sec PIC 9(2).
+                            03 faarch_bi_dixieme PIC 9(1).
+                     02 faarch_best_sprint.
+                            03 faarch_bs_min PIC 9(3).
+                            03 faarch_bs_sec PIC 9(2).
+                            03 faarch_bs_dixieme PIC 9(1).
+                     02 faarch_best_poursuite.
+                            03 faarch_bp_min PIC 9(3).
+                            03 faarch_bp_sec PIC 9(2).
+                            03 faarch_bp_dixieme PIC 9(1).
+                     02 faarch_best_massstart.
+                            03 faarch_bm_min PIC 9(3).
+                            03 faarch_bm_sec PIC 9(2).
+                            03 faarch_bm_dixieme PIC 9(1).
+
+       FD fco.
+              01 tamp_fco.
+                     02 fco_numCo PIC 9(3).
+                     02 fco_ville PIC X(30).
+                     02 fco_pays PIC X(30).
+                     02 fco_semaine PIC 9(2).
+                     02 fco_annee PIC 9(4).
+                     02 fco_nbj PIC 9(3).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD fcoarch.
+              01 tamp_fcoarch.
+                     02 fcoarch_numCo PIC 9(3).
+                     02 fcoarch_ville PIC X(30).
+                     02 fcoarch_pays PIC X(30).
+                     02 fcoarch_semaine PIC 9(2).
+                     02 fcoarch_annee PIC 9(4).
+                     02 fcoarch_nbj PIC 9(3).
+
+       FD fcarch.
+              01 tamp_fcarch.
+                     02 fcarch_numCo PIC 9(3).
+                     02 fcarch_villeCompet PIC X(30).
+                     02 fcarch_typeCo PIC X(30).
+                     02 fcarch_nbpassage PIC 9(1).
+                     02 fcarch_nbkms PIC 9(2).
+                     02 fcarch_nbtirs PIC 9(1).
+                     02 fcarch_nbcouche PIC 9(1).
+                     02 fcarch_nbdebout PIC 9(1).
+                     02 fcarch_distPen PIC 9(3).
+                     02 fcarch_numCompet PIC 9(3).
+
+       FD fparch.
+              01 tamp_fparch.
+                     02 fparch_cle.
+                            03 fparch_numCo PIC 9(2).
+                            03 fparch_numA PIC 9(3).
+                     02 fparch_classement PIC 9(3).
+                     02 fparch_temps.
+                            03 fparch_min PIC 9(3).
+                            03 fparch_sec PIC 9(2).
+                            03 fparch_dixieme PIC 9(1).
+                     02 fparch_penalties PIC 9(2).
+                     02 fparch_points PIC 9(2).
+
+       FD ftm.
+              01 tamp_ftm.
+                     02 ftm_cle.
+                            03 ftm_numCo PIC 9(3).
+                            03 ftm_numEq PIC 9(3).
+                     02 ftm_pays PIC X(30).
+                     02 ftm_athletes.
+                            03 ftm_athlete PIC 9(3) OCCURS 4 TIMES.
+                     02 ftm_classement PIC 9(3).
+                     02 ftm_temps.
+                            03 ftm_min PIC 9(3).
+                            03 ftm_sec PIC 9(2).
+                            03 ftm_dixieme PIC 9(1).
+                     02 ftm_points PIC 9(2).
+
+       FD ftmarch.
+              01 tamp_ftmarch.
+                     02 ftmarch_cle.
+                            03 ftmarch_numCo PIC 9(3).
+                            03 ftmarch_numEq PIC 9(3).
+                     02 ftmarch_pays PIC X(30).
+                     02 ftmarch_athletes.
+                            03 ftmarch_athlete PIC 9(3) OCCURS 4 TIMES.
+                     02 ftmarch_classement PIC 9(3).
+                     02 ftmarch_temps.
+                            03 ftmarch_min PIC 9(3).
+                            03 ftmarch_sec PIC 9(2).
+                            03 ftmarch_dixieme PIC 9(1).
+                     02 ftmarch_points PIC 9(2).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_faarch PIC 9(2).
+              77 cr_fco PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_fcoarch PIC 9(2).
+              77 cr_fcarch PIC 9(2).
+              77 cr_fparch PIC 9(2).
+              77 cr_ftm PIC 9(2).
+              77 cr_ftmarch PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wsaison PIC X(4).
+              77 WnomArchFa PIC X(30).
+              77 WnomArchFco PIC X(30).
+              77 WnomArchFc PIC X(30).
+              77 WnomArchFp PIC X(30).
+              77 WnomArchFtm PIC X(30).
+              77 Wfin PIC 9.
+              77 Wprogramme PIC X(12) VALUE "ROLLOVER".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+
+       PROCEDURE DIVISION.
+       DISPLAY "rentrer le tag de saison (ex: 2026)"
+       ACCEPT Wsaison
+       STRING "athletes_" Wsaison ".dat" DELIMITED BY SIZE
+              INTO WnomArchFa
+       STRING "competitions_" Wsaison ".dat" DELIMITED BY SIZE
+              INTO WnomArchFco
+       STRING "courses_" Wsaison ".dat" DELIMITED BY SIZE
+              INTO WnomArchFc
+       STRING "participants_" Wsaison ".dat" DELIMITED BY SIZE
+              INTO WnomArchFp
+       STRING "equipes_" Wsaison ".dat" DELIMITED BY SIZE
+              INTO WnomArchFtm
+       PERFORM Archiver_athletes
+       PERFORM Archiver_competitions
+       PERFORM Archiver_courses
+       PERFORM Archiver_participants
+       PERFORM Archiver_equipes
+       PERFORM Vider_fichiers_transactionnels
+       DISPLAY "archivage de la saison " Wsaison " termine"
+       STOP RUN.
+
+       Archiver_athletes.
+       OPEN INPUT fa
+       OPEN OUTPUT faarch
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fa NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fa_numA TO faarch_numA
+                     MOVE fa_nom TO faarch_nom
+                     MOVE fa_prenom TO faarch_prenom
+                     MOVE fa_pays TO faarch_pays
+                     MOVE fa_annee TO faarch_annee
+                     MOVE fa_classementP TO faarch_classementP
+                     MOVE fa_best_individuel TO faarch_best_individuel
+                     MOVE fa_best_sprint TO faarch_best_sprint
+                     MOVE fa_best_poursuite TO faarch_best_poursuite
+                     MOVE fa_best_massstart TO faarch_best_massstart
+                     WRITE tamp_faarch
+                     INVALID KEY MOVE "Archiver_athletes" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_faarch TO Wstatut
+                                 PERFORM Logger_erreur
+                     END-WRITE
+              END-READ
+       END-PERFORM
+       CLOSE fa
+       CLOSE faarch.
+
+       Archiver_competitions.
+       OPEN INPUT fco
+       OPEN OUTPUT fcoarch
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fco NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fco_numCo TO fcoarch_numCo
+                     MOVE fco_ville TO fcoarch_ville
+                     MOVE fco_pays TO fcoarch_pays
+                     MOVE fco_semaine TO fcoarch_semaine
+                     MOVE fco_annee TO fcoarch_annee
+                     MOVE fco_nbj TO fcoarch_nbj
+                     WRITE tamp_fcoarch
+                     INVALID KEY MOVE "Archiver_competit" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_fcoarch TO Wstatut
+                                 PERFORM Logger_erreur
+                     END-WRITE
+              END-READ
+       END-PERFORM
+       CLOSE fco
+       CLOSE fcoarch.
+
+       Archiver_courses.
+       OPEN INPUT fc
+       OPEN OUTPUT fcarch
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fc NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fc_numCo TO fcarch_numCo
+                     MOVE fc_villeCompet TO fcarch_villeCompet
+                     MOVE fc_typeCo TO fcarch_typeCo
+                     MOVE fc_nbpassage TO fcarch_nbpassage
+                     MOVE fc_nbkms TO fcarch_nbkms
+                     MOVE fc_nbtirs TO fcarch_nbtirs
+                     MOVE fc_nbcouche TO fcarch_nbcouche
+                     MOVE fc_nbdebout TO fcarch_nbdebout
+                     MOVE fc_distPen TO fcarch_distPen
+                     MOVE fc_numCompet TO fcarch_numCompet
+                     WRITE tamp_fcarch
+                     INVALID KEY MOVE "Archiver_courses" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_fcarch TO Wstatut
+                                 PERFORM Logger_erreur
+                     END-WRITE
+              END-READ
+       END-PERFORM
+       CLOSE fc
+       CLOSE fcarch.
+
+       Archiver_participants.
+       OPEN INPUT fp
+       OPEN OUTPUT fparch
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fp NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE fp_numCo TO fparch_numCo
+                     MOVE fp_numA TO fparch_numA
+                     MOVE fp_classement TO fparch_classement
+                     MOVE fp_min TO fparch_min
+                     MOVE fp_sec TO fparch_sec
+                     MOVE fp_dixieme TO fparch_dixieme
+                     MOVE fp_penalties TO fparch_penalties
+                     MOVE fp_points TO fparch_points
+                     WRITE tamp_fparch
+                     INVALID KEY MOVE "Archiver_particip" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_fparch TO Wstatut
+                                 PERFORM Logger_erreur
+                     END-WRITE
+              END-READ
+       END-PERFORM
+       CLOSE fp
+       CLOSE fparch.
+
+       Archiver_equipes.
+       OPEN INPUT ftm
+       OPEN OUTPUT ftmarch
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ ftm NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     MOVE ftm_numCo TO ftmarch_numCo
+                     MOVE ftm_numEq TO ftmarch_numEq
+                     MOVE ftm_pays TO ftmarch_pays
+                     MOVE ftm_athletes TO ftmarch_athletes
+                     MOVE ftm_classement TO ftmarch_classement
+                     MOVE ftm_min TO ftmarch_min
+                     MOVE ftm_sec TO ftmarch_sec
+                     MOVE ftm_dixieme TO ftmarch_dixieme
+                     MOVE ftm_points TO ftmarch_points
+                     WRITE tamp_ftmarch
+                     INVALID KEY MOVE "Archiver_equipes" TO Wparagraphe
+                                 MOVE "WRITE" TO Woperation
+                                 MOVE cr_ftmarch TO Wstatut
+                                 PERFORM Logger_erreur
+                     END-WRITE
+              END-READ
+       END-PERFORM
+       CLOSE ftm
+       CLOSE ftmarch.
+
+       Vider_fichiers_transactionnels.
+       OPEN OUTPUT fco
+       CLOSE fco
+       OPEN OUTPUT fc
+       CLOSE fc
+       OPEN OUTPUT fp
+       CLOSE fp
+       OPEN OUTPUT ftm
+       CLOSE ftm.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
