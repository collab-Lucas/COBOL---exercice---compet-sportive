@@ -1,115 +1,322 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. courses.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-       select fc assign to "courses.dat"
-       organization indexed
-       access mode is dynamic
-       record key is fc_numCo
-       alternate record key is fc_typeCo WITH DUPLICATES
-       alternate record key is fc_villeCompet WITH DUPLICATES
-       file status is cr_fc.
-
-DATA DIVISION.
-FILE SECTION.
-
-FD fc.
-       01 tamp_fc.
-              02 fc_numCo PIC 9(3).
-              02 fc_villeCompet PIC X(30).
-              02 fc_typeCo PIC X(30).
-              02 fc_nbpassage PIC 9(1).
-              02 fc_nbkms PIC 9(2).
-
-WORKING-STORAGE SECTION.
-       77 cr_fc PIC 9(2).
-       77 Wfin PIC 9.
-       77 WnumCo PIC 9(3).
-       77 WvilleCompet PIC X(30).
-       77 WtypeCo PIC X(30).
-       77 Wnbpassage PIC 9(1).
-       77 Wnbkms PIC 9(2).
-       77 Wtrouver PIC 9.
-       77 Wpays PIC X(30).
-       
-       
-PROCEDURE DIVISION.
-OPEN I-O fc
-IF cr_fc=35 THEN
-OPEN OUTPUT fc
-END-IF
-CLOSE fc
-PERFORM Ajout_course
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. courses.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select fco assign to "competitions.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fco_numCo
+              alternate record key is fco_ville WITH DUPLICATES
+              alternate record key is fco_semaine WITH DUPLICATES
+              file status is cr_fco.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+              select fimp assign to "courses.prn"
+              organization line sequential
+              file status is cr_imp.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD fco.
+              01 tamp_fco.
+                     02 fco_numCo PIC 9(3).
+                     02 fco_ville PIC X(30).
+                     02 fco_pays PIC X(30).
+                     02 fco_semaine PIC 9(2).
+                     02 fco_annee PIC 9(4).
+                     02 fco_nbj PIC 9(3).
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       FD fimp.
+              01 tamp_imp PIC X(100).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fc PIC 9(2).
+              77 cr_fa PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_fco PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 cr_imp PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "COURSES".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 WligneImp PIC X(100).
+              77 Wfin PIC 9.
+              77 WnumCo PIC 9(3).
+              77 WnumCompet PIC 9(3).
+              77 WvilleCompet PIC X(30).
+              77 WtypeCo PIC X(30).
+              77 Wnbpassage PIC 9(1).
+              77 Wnbkms PIC 9(2).
+              77 Wnbtirs PIC 9(1).
+              77 Wnbcouche PIC 9(1).
+              77 Wnbdebout PIC 9(1).
+              77 WdistPen PIC 9(3).
+              77 Wtrouver PIC 9.
+              77 Wpays PIC X(30).
+              77 Wchoix PIC 9(2).
+
+
+       PROCEDURE DIVISION.
+       OPEN I-O fc
+       IF cr_fc=35 THEN
+       OPEN OUTPUT fc
+       END-IF
+       CLOSE fc
+       PERFORM Menu_principal
+       STOP RUN.
+
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- GESTION DES COURSES -----"
+              DISPLAY "1. Ajouter une course"
+              DISPLAY "2. Afficher toutes les courses"
+              DISPLAY "3. Rechercher une course"
+              DISPLAY "4. Afficher le gagnant d'une course"
+              DISPLAY "5. Performance d'un pays"
+              DISPLAY "6. Supprimer une course"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_course
+                     WHEN 2 PERFORM Affichage_course
+                     WHEN 3 PERFORM recherche_course
+                     WHEN 4 PERFORM affichage_gagnant
+                     WHEN 5 PERFORM affichage_performance_pays
+                     WHEN 6 PERFORM Supprimer_course
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
 
        Ajout_course.
        OPEN INPUT fc
        MOVE 0 TO Wtrouver
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "Rentrer numero Course"
               ACCEPT WnumCo
               MOVE WnumCo TO fc_numCo
               READ fc
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fc NOT = 23 THEN
+                                 MOVE "Ajout_course" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fc TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fc_numCo
                               MOVE 1 To Wtrouver
               END-READ
        END-PERFORM
        CLOSE fc
+       OPEN INPUT fco
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+              DISPLAY "Rentrer numero de la competition"
+              ACCEPT WnumCompet
+              MOVE WnumCompet TO fco_numCo
+              READ fco
+              INVALID KEY IF cr_fco NOT = 23 THEN
+                                 MOVE "Ajout_course" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fco TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "competition inexistante"
+              NOT INVALID KEY
+                     MOVE fco_ville TO WvilleCompet
+                     DISPLAY "competition :" fco_ville
+                     DISPLAY "semaine/annee :" fco_semaine "/" fco_annee
+                     MOVE 1 TO Wtrouver
+              END-READ
+       END-PERFORM
+       CLOSE fco
        DISPLAY "rentrer type"
        ACCEPT WtypeCo
-       DISPLAY "rentrer ville"
-       ACCEPT WvilleCompet
+       MOVE FUNCTION UPPER-CASE(WtypeCo) TO WtypeCo
        DISPLAY "rentrer nbpassage"
        ACCEPT Wnbpassage
        DISPLAY "rentrer nbkms"
        ACCEPT Wnbkms
+       DISPLAY "rentrer nombre de tirs"
+       ACCEPT Wnbtirs
+       DISPLAY "rentrer nombre de tirs couche"
+       ACCEPT Wnbcouche
+       DISPLAY "rentrer nombre de tirs debout"
+       ACCEPT Wnbdebout
+       DISPLAY "rentrer longueur tour de penalite (m)"
+       ACCEPT WdistPen
        MOVE WtypeCo TO fc_typeCo
        MOVE WvilleCompet TO fc_villeCompet
        MOVE Wnbpassage TO fc_nbpassage
        MOVE Wnbkms TO fc_nbkms
+       MOVE Wnbtirs TO fc_nbtirs
+       MOVE Wnbcouche TO fc_nbcouche
+       MOVE Wnbdebout TO fc_nbdebout
+       MOVE WdistPen TO fc_distPen
+       MOVE WnumCompet TO fc_numCompet
        OPEN EXTEND fc
        WRITE tamp_fc
+       INVALID KEY MOVE "Ajout_course" TO Wparagraphe
+                   MOVE "WRITE" TO Woperation
+                   MOVE cr_fc TO Wstatut
+                   PERFORM Logger_erreur
+                   DISPLAY "erreur ajout course"
        END-WRITE
        CLOSE fc.
-       
+
        Affichage_course.
        OPEN INPUT fc
+       OPEN OUTPUT fimp
        MOVE 0 TO Wfin
        PERFORM WITH TEST AFTER UNTIL Wfin = 1
               READ fc NEXT
-              AT END MOVE 1 TO Wfin 
+              AT END MOVE 1 TO Wfin
               NOT AT END
                      DISPLAY "numéro:"fc_numCo
                      DISPLAY "ville :"fc_villeCompet
+                     DISPLAY "competition :"fc_numCompet
                      DISPLAY "passage :"fc_nbpassage
                      DISPLAY "NB kms :" fc_nbkms
+                     DISPLAY "nb tirs :" fc_nbtirs
+                     DISPLAY "tirs couche :" fc_nbcouche
+                     DISPLAY "tirs debout :" fc_nbdebout
+                     DISPLAY "tour de penalite (m) :" fc_distPen
+                     STRING "numero:" fc_numCo
+                            " ville:" fc_villeCompet
+                            " competition:" fc_numCompet
+                            " passage:" fc_nbpassage
+                            " kms:" fc_nbkms
+                            " tirs:" fc_nbtirs
+                            " couche:" fc_nbcouche
+                            " debout:" fc_nbdebout
+                            " penalite:" fc_distPen
+                            DELIMITED BY SIZE INTO WligneImp
+                     MOVE WligneImp TO tamp_imp
+                     WRITE tamp_imp
               END-READ
-       END-PERFORM  
-       CLOSE fc.
-       
+       END-PERFORM
+       CLOSE fc
+       CLOSE fimp.
+
        recherche_course.
        OPEN INPUT fc
-       DISPLAY "rentrer type" 
+       DISPLAY "rentrer type"
        ACCEPT WtypeCo
-       DISPLAY "rentrer ville de compétition" 
+       MOVE FUNCTION UPPER-CASE(WtypeCo) TO WtypeCo
+       DISPLAY "rentrer ville de compétition"
        ACCEPT WvilleCompet
        MOVE 0 TO Wfin
        MOVE 0 TO Wtrouver
        MOVE WtypeCo TO fc_typeCo
        START fc, KEY IS = fc_typeCo
-       INVALID KEY DISPLAY "inexistant"
+       INVALID KEY IF cr_fc NOT = 23 THEN
+                          MOVE "recherche_course" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
        NOT INVALID KEY
               PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouver = 1
                      READ fc NEXT
                      AT END MOVE 1 TO Wfin
-                     NOT AT END  
+                     NOT AT END
                             IF WtypeCo=fc_typeCo THEN
                                    IF WvilleCompet=fc_villeCompet THEN
-                                     DISPLAY "numéro de course:"fc_numCo
+                                     DISPLAY "num. de course:"fc_numCo
                                      MOVE 1 TO Wtrouver
                                    END-IF
                             END-IF
@@ -120,19 +327,25 @@ STOP RUN.
               DISPLAY "course non trouver"
        END-IF
        CLOSE fc.
-       
+
        affichage_gagnant.
        PERFORM recherche_course
        OPEN INPUT fp
        MOVE 0 TO Wfin
        MOVE 0 TO Wtrouver
-       MOVE fc_numCo TO fp_numCo 
-       START fp, KEY IS = fp_numCo 
-       INVALID KEY DISPLAY "inexistant"
+       MOVE fc_numCo TO fp_numCo
+       START fp, KEY IS = fp_numCo
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "affichage_gagnant" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
        NOT INVALID KEY
               PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouver=1
                      READ fp NEXT
-                     AT END MOVE 1 TO Wfin 
+                     AT END MOVE 1 TO Wfin
                      NOT AT END
                             IF fc_numCo =fp_numCo THEN
                                    IF fp_classement = 1 THEN
@@ -144,37 +357,63 @@ STOP RUN.
        END-START
        CLOSE fp
        OPEN INPUT fa
+       OPEN OUTPUT fimp
        MOVE 0 TO Wtrouver
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               MOVE fp_numA TO fa_numA
               READ fa
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fa NOT = 23 THEN
+                                 MOVE "affichage_gagnant" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fa TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                      MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fa_numA
                      DISPLAY "nom :"fa_nom
                      DISPLAY "prenom :"fa_prenom
                      DISPLAY "pays :" fa_pays
+                     STRING "gagnant course " fc_numCo
+                            " numero:" fa_numA
+                            " nom:" fa_nom
+                            " prenom:" fa_prenom
+                            " pays:" fa_pays
+                            DELIMITED BY SIZE INTO WligneImp
+                     MOVE WligneImp TO tamp_imp
+                     WRITE tamp_imp
                      MOVE 1 To Wtrouver
               END-READ
        END-PERFORM
-       CLOSE fa.
+       CLOSE fa
+       CLOSE fimp.
 
        affichage_performance_pays.
-       DISPLAY "rentrer Pays" 
+       DISPLAY "rentrer Pays"
        ACCEPT Wpays
        OPEN INPUT fp
+       OPEN OUTPUT fimp
        MOVE 0 TO Wfin
        MOVE 0 TO Wtrouver
        PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouver=1
               READ fp NEXT
-              AT END MOVE 1 TO Wfin 
+              AT END MOVE 1 TO Wfin
               NOT AT END
                      IF fp_classement = 1 THEN
                             OPEN INPUT fa
                             MOVE fp_numA TO fa_numA
                             READ fa
-                                   INVALID KEY DISPLAY "inexistant" 
-                                   NOT INVALID KEY IF fa_pays =Wpays THEN
+                                   INVALID KEY
+                                       IF cr_fa NOT = 23 THEN
+                                           MOVE "affichage_performa" TO
+                                               Wparagraphe
+                                           MOVE "READ" TO Woperation
+                                           MOVE cr_fa TO Wstatut
+                                           PERFORM Logger_erreur
+                                       END-IF
+                                       DISPLAY "inexistant"
+                                   NOT INVALID KEY
+                                     IF fa_pays =Wpays THEN
                                         DISPLAY "nom :"fa_nom
                                         DISPLAY "prenom :"fa_prenom
                             END-READ
@@ -182,16 +421,71 @@ STOP RUN.
                             OPEN INPUT fc
                             MOVE fp_numCo TO fc_numCo
                             READ fc
-                                   INVALID KEY DISPLAY "inexistant" 
+                                   INVALID KEY
+                                       IF cr_fc NOT = 23 THEN
+                                           MOVE "affichage_performa" TO
+                                               Wparagraphe
+                                           MOVE "READ" TO Woperation
+                                           MOVE cr_fc TO Wstatut
+                                           PERFORM Logger_erreur
+                                       END-IF
+                                       DISPLAY "inexistant"
                                    NOT INVALID KEY
                                         DISPLAY "type Co :"fc_typeCo
                                         DISPLAY "Compet :"fc_villeCompet
+                                        STRING "pays:" fa_pays
+                                               " nom:" fa_nom
+                                               " prenom:" fa_prenom
+                                               " type:" fc_typeCo
+                                               " compet:" fc_villeCompet
+                                               DELIMITED BY SIZE
+                                               INTO WligneImp
+                                        MOVE WligneImp TO tamp_imp
+                                        WRITE tamp_imp
                             END-READ
                             CLOSE fc
                             MOVE 1 TO Wtrouver
                      END-IF
               END-READ
        END-PERFORM
-       CLOSE fp.
+       CLOSE fp
+       CLOSE fimp.
 
+       Supprimer_course.
+       OPEN I-O fc
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       MOVE WnumCo TO fc_numCo
+       READ fc
+       INVALID KEY IF cr_fc NOT = 23 THEN
+                          MOVE "Supprimer_course" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE fc
+              INVALID KEY MOVE "Supprimer_course" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_fc TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "course supprimee"
+              END-DELETE
+       END-READ
+       CLOSE fc.
 
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
