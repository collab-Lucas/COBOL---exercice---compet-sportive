@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. medailles.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select fa assign to "athletes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fa_numA
+              alternate record key is fa_classementP WITH DUPLICATES
+              alternate record key is fa_pays WITH DUPLICATES
+              file status is cr_fa.
+
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
+
+              select ftm assign to "equipes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is ftm_cle
+              alternate record key is ftm_numCo WITH DUPLICATES
+              file status is cr_ftm.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fa.
+              01 tamp_fa.
+                     02 fa_numA PIC 9(3).
+                     02 fa_nom PIC X(30).
+                     02 fa_prenom PIC X(30).
+                     02 fa_pays PIC X(30).
+                     02 fa_annee PIC 9(4).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD ftm.
+              01 tamp_ftm.
+                     02 ftm_cle.
+                            03 ftm_numCo PIC 9(3).
+                            03 ftm_numEq PIC 9(3).
+                     02 ftm_pays PIC X(30).
+                     02 ftm_athletes.
+                            03 ftm_athlete PIC 9(3) OCCURS 4 TIMES.
+                     02 ftm_classement PIC 9(3).
+                     02 ftm_temps.
+                            03 ftm_min PIC 9(3).
+                            03 ftm_sec PIC 9(2).
+                            03 ftm_dixieme PIC 9(1).
+                     02 ftm_points PIC 9(2).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fa PIC 9(2).
+              77 cr_fp PIC 9(2).
+              77 cr_ftm PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "MEDAILLES".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 WnumA PIC 9(3).
+              77 Wpays PIC X(30).
+              77 Wclassement PIC 9(3).
+              77 Wtrouve PIC 9.
+              77 Wplein PIC 9.
+              77 Wnbpays PIC 9(3) VALUE 0.
+              77 Widx PIC 9(3).
+              01 TableMedailles.
+                     02 Tpays OCCURS 100 TIMES.
+                            03 Tpays_nom PIC X(30).
+                            03 Tpays_or PIC 9(3).
+                            03 Tpays_argent PIC 9(3).
+                            03 Tpays_bronze PIC 9(3).
+              01 TpaysTmp.
+                     02 Ttmp_nom PIC X(30).
+                     02 Ttmp_or PIC 9(3).
+                     02 Ttmp_argent PIC 9(3).
+                     02 Ttmp_bronze PIC 9(3).
+
+       PROCEDURE DIVISION.
+       PERFORM Calcul_medailles
+       PERFORM Affichage_medailles
+       STOP RUN.
+
+       Calcul_medailles.
+       OPEN INPUT fa
+       OPEN INPUT fp
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fp NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF fp_classement = 1 OR fp_classement = 2
+                                          OR fp_classement = 3 THEN
+                            MOVE fp_numA TO WnumA
+                            MOVE fp_numA TO fa_numA
+                            READ fa
+                            INVALID KEY IF cr_fa NOT = 23 THEN
+                                   MOVE "Calcul_medailles" TO
+                                       Wparagraphe
+                                   MOVE "READ" TO Woperation
+                                   MOVE cr_fa TO Wstatut
+                                   PERFORM Logger_erreur
+                               END-IF
+                            NOT INVALID KEY
+                                   MOVE fa_pays TO Wpays
+                                   MOVE fp_classement TO Wclassement
+                                   PERFORM Cumul_medaille_pays
+                            END-READ
+                     END-IF
+              END-READ
+       END-PERFORM
+       CLOSE fa
+       CLOSE fp
+       OPEN INPUT ftm
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ ftm NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF ftm_classement = 1 OR ftm_classement = 2
+                                           OR ftm_classement = 3 THEN
+                            MOVE ftm_pays TO Wpays
+                            MOVE ftm_classement TO Wclassement
+                            PERFORM Cumul_medaille_pays
+                     END-IF
+              END-READ
+       END-PERFORM
+       CLOSE ftm.
+
+       Cumul_medaille_pays.
+       MOVE 0 TO Wtrouve
+       MOVE 0 TO Wplein
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx > Wnbpays OR Wtrouve = 1
+              IF Tpays_nom(Widx) = Wpays THEN
+                     MOVE 1 TO Wtrouve
+              ELSE
+                     ADD 1 TO Widx
+              END-IF
+       END-PERFORM
+       IF Wtrouve = 0 THEN
+              IF Wnbpays < 100 THEN
+                     ADD 1 TO Wnbpays
+                     MOVE Wnbpays TO Widx
+                     MOVE Wpays TO Tpays_nom(Widx)
+                     MOVE 0 TO Tpays_or(Widx)
+                     MOVE 0 TO Tpays_argent(Widx)
+                     MOVE 0 TO Tpays_bronze(Widx)
+              ELSE
+                     DISPLAY "limite de 100 pays atteinte, ignore: "
+                             Wpays
+                     MOVE 1 TO Wplein
+              END-IF
+       END-IF
+       IF Wplein = 0 THEN
+              EVALUATE Wclassement
+                     WHEN 1 ADD 1 TO Tpays_or(Widx)
+                     WHEN 2 ADD 1 TO Tpays_argent(Widx)
+                     WHEN 3 ADD 1 TO Tpays_bronze(Widx)
+              END-EVALUATE
+       END-IF.
+
+       Affichage_medailles.
+       PERFORM Tri_medailles
+       DISPLAY "----- TABLEAU DES MEDAILLES DE LA SAISON -----"
+       MOVE 1 TO Widx
+       IF Wnbpays > 0 THEN
+              PERFORM WITH TEST AFTER UNTIL Widx > Wnbpays
+                     DISPLAY Tpays_nom(Widx)
+                             " OR:" Tpays_or(Widx)
+                             " ARGENT:" Tpays_argent(Widx)
+                             " BRONZE:" Tpays_bronze(Widx)
+                     ADD 1 TO Widx
+              END-PERFORM
+       END-IF.
+
+       Tri_medailles.
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx >= Wnbpays
+              PERFORM Passe_tri_medailles
+              ADD 1 TO Widx
+       END-PERFORM.
+
+       Passe_tri_medailles.
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx >= Wnbpays
+              IF Tpays_or(Widx) < Tpays_or(Widx + 1)
+                 OR (Tpays_or(Widx) = Tpays_or(Widx + 1)
+                     AND Tpays_argent(Widx) < Tpays_argent(Widx + 1))
+                 OR (Tpays_or(Widx) = Tpays_or(Widx + 1)
+                     AND Tpays_argent(Widx) = Tpays_argent(Widx + 1)
+                     AND Tpays_bronze(Widx) < Tpays_bronze(Widx + 1))
+                 THEN
+                     MOVE Tpays(Widx) TO TpaysTmp
+                     MOVE Tpays(Widx + 1) TO Tpays(Widx)
+                     MOVE TpaysTmp TO Tpays(Widx + 1)
+              END-IF
+              ADD 1 TO Widx
+       END-PERFORM.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
