@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. equipes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              select ftm assign to "equipes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is ftm_cle
+              alternate record key is ftm_numCo WITH DUPLICATES
+              file status is cr_ftm.
+
+              select fpy assign to "pays.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fpy_nom
+              file status is cr_fpy.
+
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
+
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ftm.
+              01 tamp_ftm.
+                     02 ftm_cle.
+                            03 ftm_numCo PIC 9(3).
+                            03 ftm_numEq PIC 9(3).
+                     02 ftm_pays PIC X(30).
+                     02 ftm_athletes.
+                            03 ftm_athlete PIC 9(3) OCCURS 4 TIMES.
+                     02 ftm_classement PIC 9(3).
+                     02 ftm_temps.
+                            03 ftm_min PIC 9(3).
+                            03 ftm_sec PIC 9(2).
+                            03 ftm_dixieme PIC 9(1).
+                     02 ftm_points PIC 9(2).
+
+       FD fpy.
+              01 tamp_fpy.
+                     02 fpy_nom PIC X(30).
+                     02 fpy_code PIC X(3).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_ftm PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_fpy PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "EQUIPES".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 WnumCo PIC 9(3).
+              77 WnumEq PIC 9(3).
+              77 Wpays PIC X(30).
+              77 Widx PIC 9.
+              77 WnumA PIC 9(3).
+              77 Wclassement PIC 9(3).
+              77 Wmin PIC 9(3).
+              77 Wsec PIC 9(2).
+              77 Wdixieme PIC 9(1).
+              77 Wpoints PIC 9(2).
+              77 Wtrouver PIC 9.
+              77 Wchoix PIC 9(2).
+              77 Wvalide PIC 9.
+
+       PROCEDURE DIVISION.
+       OPEN I-O ftm
+       IF cr_ftm=35 THEN
+       OPEN OUTPUT ftm
+       END-IF
+       CLOSE ftm
+       OPEN I-O fpy
+       IF cr_fpy=35 THEN
+       OPEN OUTPUT fpy
+       END-IF
+       CLOSE fpy
+       PERFORM Menu_principal
+       STOP RUN.
+
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- GESTION DES EQUIPES (RELAIS) -----"
+              DISPLAY "1. Inscrire une equipe"
+              DISPLAY "2. Afficher les equipes d'une course"
+              DISPLAY "3. Saisir le resultat d'une equipe"
+              DISPLAY "4. Supprimer une equipe"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_equipe
+                     WHEN 2 PERFORM Affichage_equipes_course
+                     WHEN 3 PERFORM Modifier_resultat_equipe
+                     WHEN 4 PERFORM Supprimer_equipe
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
+
+       Ajout_equipe.
+       OPEN INPUT fc
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+              DISPLAY "Rentrer numero Course"
+              ACCEPT WnumCo
+              MOVE WnumCo TO fc_numCo
+              READ fc
+              INVALID KEY IF cr_fc NOT = 23 THEN
+                                 MOVE "Ajout_equipe" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fc TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
+              NOT INVALID KEY DISPLAY fc_numCo
+                              MOVE 1 To Wtrouver
+              END-READ
+       END-PERFORM
+       CLOSE fc
+       OPEN INPUT ftm
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
+              DISPLAY "Rentrer numero Equipe"
+              ACCEPT WnumEq
+              MOVE WnumCo TO ftm_numCo
+              MOVE WnumEq TO ftm_numEq
+              READ ftm
+              INVALID KEY IF cr_ftm NOT = 23 THEN
+                                 MOVE "Ajout_equipe" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_ftm TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          MOVE 0 To Wtrouver
+              NOT INVALID KEY DISPLAY "numero equipe deja utilise"
+                              MOVE 1 To Wtrouver
+              END-READ
+       END-PERFORM
+       CLOSE ftm
+       OPEN INPUT fpy
+       MOVE 0 TO Wvalide
+       PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+              DISPLAY "rentrer pays de l'equipe"
+              ACCEPT Wpays
+              MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+              MOVE Wpays TO fpy_nom
+              READ fpy
+              INVALID KEY IF cr_fpy NOT = 23 THEN
+                                 MOVE "Ajout_equipe" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fpy TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "pays non reconnu"
+                          MOVE 0 TO Wvalide
+              NOT INVALID KEY MOVE 1 TO Wvalide
+              END-READ
+       END-PERFORM
+       CLOSE fpy
+       MOVE 1 TO Widx
+       PERFORM WITH TEST AFTER UNTIL Widx > 4
+              DISPLAY "rentrer numero athlete relayeur " Widx
+              ACCEPT WnumA
+              MOVE WnumA TO ftm_athlete(Widx)
+              ADD 1 TO Widx
+       END-PERFORM
+       MOVE WnumCo TO ftm_numCo
+       MOVE WnumEq TO ftm_numEq
+       MOVE Wpays TO ftm_pays
+       MOVE 0 TO ftm_classement
+       MOVE 0 TO ftm_min
+       MOVE 0 TO ftm_sec
+       MOVE 0 TO ftm_dixieme
+       MOVE 0 TO ftm_points
+       OPEN EXTEND ftm
+       WRITE tamp_ftm
+       INVALID KEY MOVE "Ajout_equipe" TO Wparagraphe
+                   MOVE "WRITE" TO Woperation
+                   MOVE cr_ftm TO Wstatut
+                   PERFORM Logger_erreur
+                   DISPLAY "erreur inscription equipe"
+       END-WRITE
+       CLOSE ftm.
+
+       Affichage_equipes_course.
+       OPEN INPUT ftm
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       MOVE WnumCo TO ftm_numCo
+       MOVE 0 TO Wfin
+       START ftm, KEY IS = ftm_numCo
+       INVALID KEY IF cr_ftm NOT = 23 THEN
+                          MOVE "Affichage_equipes" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_ftm TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "aucune equipe pour cette course"
+       NOT INVALID KEY
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ ftm NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            IF ftm_numCo NOT = WnumCo THEN
+                                   MOVE 1 TO Wfin
+                            ELSE
+                                   DISPLAY "equipe :" ftm_numEq
+                                   DISPLAY "pays :" ftm_pays
+                                   DISPLAY "relayeurs :"
+                                           ftm_athlete(1) " "
+                                           ftm_athlete(2) " "
+                                           ftm_athlete(3) " "
+                                           ftm_athlete(4)
+                                   DISPLAY "classement :" ftm_classement
+                                   DISPLAY "points :" ftm_points
+                            END-IF
+                     END-READ
+              END-PERFORM
+       END-START
+       CLOSE ftm.
+
+       Modifier_resultat_equipe.
+       OPEN I-O ftm
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       DISPLAY "Rentrer numero Equipe"
+       ACCEPT WnumEq
+       MOVE WnumCo TO ftm_numCo
+       MOVE WnumEq TO ftm_numEq
+       READ ftm
+       INVALID KEY IF cr_ftm NOT = 23 THEN
+                          MOVE "Modifier_resultat_eq" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_ftm TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DISPLAY "rentrer classement"
+              ACCEPT Wclassement
+              DISPLAY "rentrer temps (minutes)"
+              ACCEPT Wmin
+              DISPLAY "rentrer temps (secondes)"
+              ACCEPT Wsec
+              DISPLAY "rentrer temps (dixiemes)"
+              ACCEPT Wdixieme
+              DISPLAY "rentrer points"
+              ACCEPT Wpoints
+              MOVE Wclassement TO ftm_classement
+              MOVE Wmin TO ftm_min
+              MOVE Wsec TO ftm_sec
+              MOVE Wdixieme TO ftm_dixieme
+              MOVE Wpoints TO ftm_points
+              REWRITE tamp_ftm
+              INVALID KEY MOVE "Modifier_resultat_eq" TO Wparagraphe
+                          MOVE "REWRITE" TO Woperation
+                          MOVE cr_ftm TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur mise a jour"
+              END-REWRITE
+       END-READ
+       CLOSE ftm.
+
+       Supprimer_equipe.
+       OPEN I-O ftm
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       DISPLAY "Rentrer numero Equipe"
+       ACCEPT WnumEq
+       MOVE WnumCo TO ftm_numCo
+       MOVE WnumEq TO ftm_numEq
+       READ ftm
+       INVALID KEY IF cr_ftm NOT = 23 THEN
+                          MOVE "Supprimer_equipe" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_ftm TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE ftm
+              INVALID KEY MOVE "Supprimer_equipe" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_ftm TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "equipe supprimee"
+              END-DELETE
+       END-READ
+       CLOSE ftm.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
