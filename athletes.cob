@@ -8,10 +8,24 @@
               organization indexed
               access mode is dynamic
               record key is fa_numA
-              alternate record key is fa_classementP
+              alternate record key is fa_classementP WITH DUPLICATES
               alternate record key is fa_pays WITH DUPLICATES
               file status is cr_fa.
 
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
+
+              select fimp assign to "athletes.prn"
+              organization line sequential
+              file status is cr_imp.
+
+              select fpy assign to "pays.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fpy_nom
+              file status is cr_fpy.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,22 +36,66 @@
                      02 fa_prenom PIC X(30).
                      02 fa_pays PIC X(30).
                      02 fa_annee PIC 9(4).
-                     02 fa_classementP PIC p(3).
+                     02 fa_classementP PIC 9(5).
+                     02 fa_best_individuel.
+                            03 fa_bi_min PIC 9(3).
+                            03 fa_bi_sec PIC 9(2).
+                            03 fa_bi_dixieme PIC 9(1).
+                     02 fa_best_sprint.
+                            03 fa_bs_min PIC 9(3).
+                            03 fa_bs_sec PIC 9(2).
+                            03 fa_bs_dixieme PIC 9(1).
+                     02 fa_best_poursuite.
+                            03 fa_bp_min PIC 9(3).
+                            03 fa_bp_sec PIC 9(2).
+                            03 fa_bp_dixieme PIC 9(1).
+                     02 fa_best_massstart.
+                            03 fa_bm_min PIC 9(3).
+                            03 fa_bm_sec PIC 9(2).
+                            03 fa_bm_dixieme PIC 9(1).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       FD fimp.
+              01 tamp_imp PIC X(100).
+
+       FD fpy.
+              01 tamp_fpy.
+                     02 fpy_nom PIC X(30).
+                     02 fpy_code PIC X(3).
+
        WORKING-STORAGE SECTION.
               77 cr_fa PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 cr_imp PIC 9(2).
+              77 cr_fpy PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "ATHLETES".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 WligneImp PIC X(100).
               77 Wfin PIC 9.
               77 WnumA PIC 9(3).
               77 Wnom PIC X(30).
               77 Wprenom PIC X(30).
               77 Wpays PIC X(30).
               77 Wannee PIC 9(4).
-              77 WclassementP PIC p(3).
+              77 WclassementP PIC 9(5).
               77 Wtrouver PIC 9.
+              77 Wvalide PIC 9.
               77 Wpoints PIC 9(4).
               77 Winitial PIC X(15).
               77 Wsprint PIC X(15).
               77 Wpoursuite PIC X(15).
               77 Wmassstart PIC X(15).
+              77 Wchoix PIC 9(2).
 
 
        PROCEDURE DIVISION.
@@ -46,9 +104,38 @@
        OPEN OUTPUT fa
        END-IF
        CLOSE fa
-       PERFORM Affichage_athletes
+       OPEN I-O fpy
+       IF cr_fpy=35 THEN
+       OPEN OUTPUT fpy
+       END-IF
+       CLOSE fpy
+       PERFORM Menu_principal
        STOP RUN.
 
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- GESTION DES ATHLETES -----"
+              DISPLAY "1. Ajouter un athlete"
+              DISPLAY "2. Afficher tous les athletes"
+              DISPLAY "3. Rechercher un athlete par nom"
+              DISPLAY "4. Rechercher par pays"
+              DISPLAY "5. Supprimer un athlete"
+              DISPLAY "6. Modifier un athlete"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_athletes
+                     WHEN 2 PERFORM Affichage_athletes
+                     WHEN 3 PERFORM recherche_athlete
+                     WHEN 4 PERFORM recherche_pays
+                     WHEN 5 PERFORM Supprimer_athlete
+                     WHEN 6 PERFORM Modifier_athlete
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
+
        Ajout_athletes.
        OPEN INPUT fa
        MOVE 0 TO Wtrouver
@@ -57,7 +144,13 @@
               ACCEPT WnumA
               MOVE WnumA TO fa_numA
               READ fa
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fa NOT = 23 THEN
+                                 MOVE "Ajout_athletes" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fa TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fa_numA
                               MOVE 1 To Wtrouver
@@ -71,7 +164,13 @@
               ACCEPT WclassementP
               MOVE WclassementP TO fa_classementP
               READ fa
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fa NOT = 23 THEN
+                                 MOVE "Ajout_athletes" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fa TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fa_classementP
                               MOVE 1 To Wtrouver
@@ -82,8 +181,26 @@
        ACCEPT Wnom
        DISPLAY "rentrer prenom"
        ACCEPT Wprenom
-       DISPLAY "rentrer pays"
-       ACCEPT Wpays
+       OPEN INPUT fpy
+       MOVE 0 TO Wvalide
+       PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+              DISPLAY "rentrer pays"
+              ACCEPT Wpays
+              MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+              MOVE Wpays TO fpy_nom
+              READ fpy
+              INVALID KEY IF cr_fpy NOT = 23 THEN
+                                 MOVE "Ajout_athletes" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fpy TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "pays non reconnu"
+                          MOVE 0 TO Wvalide
+              NOT INVALID KEY MOVE 1 TO Wvalide
+              END-READ
+       END-PERFORM
+       CLOSE fpy
        PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "rentrer annee"
               ACCEPT Wannee
@@ -95,13 +212,23 @@
        MOVE Wprenom TO fa_prenom
        MOVE Wpays TO fa_pays
        MOVE Wannee TO fa_annee
+       MOVE ZEROS TO fa_best_individuel
+       MOVE ZEROS TO fa_best_sprint
+       MOVE ZEROS TO fa_best_poursuite
+       MOVE ZEROS TO fa_best_massstart
        OPEN EXTEND fa
        WRITE tamp_fa
+       INVALID KEY MOVE "Ajout_athletes" TO Wparagraphe
+                   MOVE "WRITE" TO Woperation
+                   MOVE cr_fa TO Wstatut
+                   PERFORM Logger_erreur
+                   DISPLAY "erreur ajout athlete"
        END-WRITE
        CLOSE fa.
 
        Affichage_athletes.
        OPEN INPUT fa
+       OPEN OUTPUT fimp
        MOVE 0 TO Wfin
        PERFORM WITH TEST AFTER UNTIL Wfin = 1
               READ fa NEXT
@@ -113,9 +240,35 @@
                      DISPLAY "pays :" fa_pays
                      DISPLAY "annee :" fa_annee
                      DISPLAY "classement :" fa_classementP
+                     STRING fa_bi_min "." fa_bi_sec "." fa_bi_dixieme
+                            DELIMITED BY SIZE INTO Winitial
+                     STRING fa_bs_min "." fa_bs_sec "." fa_bs_dixieme
+                            DELIMITED BY SIZE INTO Wsprint
+                     STRING fa_bp_min "." fa_bp_sec "." fa_bp_dixieme
+                            DELIMITED BY SIZE INTO Wpoursuite
+                     STRING fa_bm_min "." fa_bm_sec "." fa_bm_dixieme
+                            DELIMITED BY SIZE INTO Wmassstart
+                     DISPLAY "meilleur temps individuel :" Winitial
+                     DISPLAY "meilleur temps sprint :" Wsprint
+                     DISPLAY "meilleur temps poursuite :" Wpoursuite
+                     DISPLAY "meilleur temps mass start :" Wmassstart
+                     STRING "numero:" fa_numA
+                            " nom:" fa_nom
+                            " prenom:" fa_prenom
+                            " pays:" fa_pays
+                            " annee:" fa_annee
+                            " classement:" fa_classementP
+                            " individuel:" Winitial
+                            " sprint:" Wsprint
+                            " poursuite:" Wpoursuite
+                            " massstart:" Wmassstart
+                            DELIMITED BY SIZE INTO WligneImp
+                     MOVE WligneImp TO tamp_imp
+                     WRITE tamp_imp
               END-READ
        END-PERFORM
-       CLOSE fa.
+       CLOSE fa
+       CLOSE fimp.
 
        recherche_athlete.
        OPEN INPUT fa
@@ -140,14 +293,36 @@
        CLOSE fa.
 
        recherche_pays.
-       OPEN INPUT fa
        DISPLAY "rentrer pays"
        ACCEPT Wpays
+       MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+       OPEN INPUT fpy
+       MOVE Wpays TO fpy_nom
+       MOVE 0 TO Wvalide
+       READ fpy
+       INVALID KEY IF cr_fpy NOT = 23 THEN
+                          MOVE "recherche_pays" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fpy TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "pays non reconnu"
+       NOT INVALID KEY MOVE 1 TO Wvalide
+       END-READ
+       CLOSE fpy
+       IF Wvalide = 1 THEN
+       OPEN INPUT fa
        MOVE 0 TO Wfin
        MOVE 0 TO Wtrouver
        MOVE Wpays TO fa_pays
        START fa, KEY IS = fa_pays
-       INVALID KEY DISPLAY "inexistant"
+       INVALID KEY IF cr_fa NOT = 23 THEN
+                          MOVE "recherche_pays" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fa TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
        NOT INVALID KEY
               PERFORM WITH TEST AFTER UNTIL Wfin = 1
                      READ fa NEXT
@@ -162,4 +337,99 @@
                      END-READ
               END-PERFORM
        END-START
+       CLOSE fa
+       END-IF.
+
+       Supprimer_athlete.
+       OPEN I-O fa
+       DISPLAY "Rentrer numero Athletes"
+       ACCEPT WnumA
+       MOVE WnumA TO fa_numA
+       READ fa
+       INVALID KEY IF cr_fa NOT = 23 THEN
+                          MOVE "Supprimer_athlete" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fa TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE fa
+              INVALID KEY MOVE "Supprimer_athlete" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_fa TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "athlete supprime"
+              END-DELETE
+       END-READ
+       CLOSE fa.
+
+       Modifier_athlete.
+       OPEN I-O fa
+       DISPLAY "Rentrer numero Athletes"
+       ACCEPT WnumA
+       MOVE WnumA TO fa_numA
+       READ fa
+       INVALID KEY IF cr_fa NOT = 23 THEN
+                          MOVE "Modifier_athlete" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fa TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DISPLAY "rentrer nom"
+              ACCEPT Wnom
+              DISPLAY "rentrer prenom"
+              ACCEPT Wprenom
+              OPEN INPUT fpy
+              MOVE 0 TO Wvalide
+              PERFORM WITH TEST AFTER UNTIL Wvalide = 1
+                     DISPLAY "rentrer pays"
+                     ACCEPT Wpays
+                     MOVE FUNCTION UPPER-CASE(Wpays) TO Wpays
+                     MOVE Wpays TO fpy_nom
+                     READ fpy
+                     INVALID KEY IF cr_fpy NOT = 23 THEN
+                                        MOVE "Modifier_athlete" TO
+                                            Wparagraphe
+                                        MOVE "READ" TO Woperation
+                                        MOVE cr_fpy TO Wstatut
+                                        PERFORM Logger_erreur
+                                 END-IF
+                                 DISPLAY "pays non reconnu"
+                                 MOVE 0 TO Wvalide
+                     NOT INVALID KEY MOVE 1 TO Wvalide
+                     END-READ
+              END-PERFORM
+              CLOSE fpy
+              DISPLAY "rentrer annee"
+              ACCEPT Wannee
+              MOVE Wnom TO fa_nom
+              MOVE Wprenom TO fa_prenom
+              MOVE Wpays TO fa_pays
+              MOVE Wannee TO fa_annee
+              REWRITE tamp_fa
+              INVALID KEY MOVE "Modifier_athlete" TO Wparagraphe
+                          MOVE "REWRITE" TO Woperation
+                          MOVE cr_fa TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur mise a jour"
+              END-REWRITE
+       END-READ
        CLOSE fa.
+
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
