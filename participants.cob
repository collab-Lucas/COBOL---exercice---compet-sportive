@@ -1,87 +1,186 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. participants.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. participants.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
 
-       select fp assign to "participants.dat"
-       organization indexed
-       access mode is dynamic
-       record key is fp_cle
-       alternate record key is fp_numA WITH DUPLICATES
-       alternate record key is fp_numCo WITH DUPLICATES
-       file status is cr_fp.
-       
-DATA DIVISION.
-FILE SECTION.
+              select fp assign to "participants.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fp_cle
+              alternate record key is fp_numA WITH DUPLICATES
+              alternate record key is fp_numCo WITH DUPLICATES
+              file status is cr_fp.
 
-FD fp.
-       01 tamp_fp.
-              02 fp_cle.
-                     03 fp_numCo PIC 9(2).
-                     03 fp_numA PIC 9(3).
-              02 fp_classement PIC 9(3).
-              02 fp_temps PIC 9(4).
-              02 fp_penalties PIC 9(2).
-              02 fp_points PIC 9(2).
-              
-WORKING-STORAGE SECTION.
-       77 cr_fp PIC 9(2).
-       77 Wfin PIC 9.
-       77 WnumCo PIC 9(2).
-       77 WnumA PIC 9(3).
-       77 Wclassement PIC 9(3).
-       77 Wtemps PIC 9(4).
-       77 Wpenalties PIC 9(2).
-       77 Wpoints PIC 9(2).
-       77 Wtrouver PIC 9.
+              select fc assign to "courses.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fc_numCo
+              alternate record key is fc_typeCo WITH DUPLICATES
+              alternate record key is fc_villeCompet WITH DUPLICATES
+              file status is cr_fc.
 
-PROCEDURE DIVISION.
-OPEN I-O fp
-IF cr_fp=35 THEN
-OPEN OUTPUT fp
-END-IF
-CLOSE fp
-STOP RUN.
+              select flog assign to "erreurs.log"
+              organization line sequential
+              file status is cr_log.
 
-STOP RUN.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD fp.
+              01 tamp_fp.
+                     02 fp_cle.
+                            03 fp_numCo PIC 9(2).
+                            03 fp_numA PIC 9(3).
+                     02 fp_classement PIC 9(3).
+                     02 fp_temps.
+                            03 fp_min PIC 9(3).
+                            03 fp_sec PIC 9(2).
+                            03 fp_dixieme PIC 9(1).
+                     02 fp_penalties PIC 9(2).
+                     02 fp_points PIC 9(2).
+
+       FD fc.
+              01 tamp_fc.
+                     02 fc_numCo PIC 9(3).
+                     02 fc_villeCompet PIC X(30).
+                     02 fc_typeCo PIC X(30).
+                     02 fc_nbpassage PIC 9(1).
+                     02 fc_nbkms PIC 9(2).
+                     02 fc_nbtirs PIC 9(1).
+                     02 fc_nbcouche PIC 9(1).
+                     02 fc_nbdebout PIC 9(1).
+                     02 fc_distPen PIC 9(3).
+                     02 fc_numCompet PIC 9(3).
+
+       FD flog.
+              01 tamp_log.
+                     02 log_programme PIC X(12).
+                     02 log_paragraphe PIC X(20).
+                     02 log_operation PIC X(10).
+                     02 log_statut PIC X(2).
+                     02 log_horodatage PIC X(21).
+
+       WORKING-STORAGE SECTION.
+              77 cr_fp PIC 9(2).
+              77 cr_fc PIC 9(2).
+              77 cr_log PIC 9(2).
+              77 Wprogramme PIC X(12) VALUE "PARTICIPANTS".
+              77 Wparagraphe PIC X(20).
+              77 Woperation PIC X(10).
+              77 Wstatut PIC X(2).
+              77 Whorodatage PIC X(21).
+              77 Wfin PIC 9.
+              77 WnumCo PIC 9(2).
+              77 WnumA PIC 9(3).
+              77 Wclassement PIC 9(3).
+              77 Wmin PIC 9(3).
+              77 Wsec PIC 9(2).
+              77 Wdixieme PIC 9(1).
+              77 Wpenalties PIC 9(2).
+              77 Wpoints PIC 9(2).
+              77 Wtrouver PIC 9.
+              77 Wdejainscrit PIC 9.
+              77 Wchoix PIC 9(2).
+
+       PROCEDURE DIVISION.
+       OPEN I-O fp
+       IF cr_fp=35 THEN
+       OPEN OUTPUT fp
+       END-IF
+       CLOSE fp
+       PERFORM Menu_principal
+       STOP RUN.
+
+       Menu_principal.
+       MOVE 0 TO Wchoix
+       PERFORM WITH TEST AFTER UNTIL Wchoix = 9
+              DISPLAY "----- GESTION DES PARTICIPANTS -----"
+              DISPLAY "1. Inscrire un participant"
+              DISPLAY "2. Saisir le resultat d'un participant"
+              DISPLAY "3. Supprimer un participant"
+              DISPLAY "9. Quitter"
+              ACCEPT Wchoix
+              EVALUATE Wchoix
+                     WHEN 1 PERFORM Ajout_participant
+                     WHEN 2 PERFORM modifier_resultat
+                     WHEN 3 PERFORM Supprimer_participant
+                     WHEN 9 CONTINUE
+                     WHEN OTHER DISPLAY "choix invalide"
+              END-EVALUATE
+       END-PERFORM.
 
        Ajout_participant.
        OPEN INPUT fp
        OPEN INPUT fc
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "Rentrer numero Course"
               ACCEPT WnumCo
               MOVE WnumCo TO fc_numCo
               READ fc
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fc NOT = 23 THEN
+                                 MOVE "Ajout_participant" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fc TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fc_numCo
                               MOVE 1 To Wtrouver
               END-READ
        END-PERFORM
        CLOSE fc
-       DISPLAY "rentrer numéro de l'atlhète" 
-       ACCEPT WnumA  
+       DISPLAY "rentrer numéro de l'atlhète"
+       ACCEPT WnumA
        MOVE WnumCo TO fp_numCo
        MOVE WnumA TO fp_numA
-       MOVE 0 TO fp_classement
-       MOVE 0 TO fp_temps
-       MOVE 0 TO fp_penalties
-       MOVE 0 TO fp_points
-       OPEN EXTEND fp
-       WRITE tamp_fp
-       END-WRITE
-       CLOSE fp.
-       
+       MOVE 0 TO Wdejainscrit
+       READ fp
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "Ajout_participant" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+       NOT INVALID KEY
+              DISPLAY "participant deja inscrit pour cette course"
+              MOVE 1 TO Wdejainscrit
+       END-READ
+       CLOSE fp
+       IF Wdejainscrit = 0 THEN
+              MOVE 0 TO fp_classement
+              MOVE 0 TO fp_min
+              MOVE 0 TO fp_sec
+              MOVE 0 TO fp_dixieme
+              MOVE 0 TO fp_penalties
+              MOVE 0 TO fp_points
+              OPEN EXTEND fp
+              WRITE tamp_fp
+              INVALID KEY MOVE "Ajout_participant" TO Wparagraphe
+                          MOVE "WRITE" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur inscription participant"
+              END-WRITE
+              CLOSE fp
+       END-IF.
+
        modifier_resultat.
        OPEN INPUT fc
-       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0 
+       MOVE 0 TO Wtrouver
+       PERFORM WITH TEST AFTER UNTIL Wtrouver = 0
               DISPLAY "Rentrer numero Course"
               ACCEPT WnumCo
               MOVE WnumCo TO fc_numCo
               READ fc
-              INVALID KEY DISPLAY "inexistant"
+              INVALID KEY IF cr_fc NOT = 23 THEN
+                                 MOVE "modifier_resultat" TO Wparagraphe
+                                 MOVE "READ" TO Woperation
+                                 MOVE cr_fc TO Wstatut
+                                 PERFORM Logger_erreur
+                          END-IF
+                          DISPLAY "inexistant"
                           MOVE 0 To Wtrouver
               NOT INVALID KEY DISPLAY fc_numCo
                               MOVE 1 To Wtrouver
@@ -90,39 +189,93 @@ STOP RUN.
        CLOSE fc
        OPEN I-O fp
        MOVE 0 TO Wfin
-       START fp, KEY IS = fp_numCo 
-       INVALID KEY DISPLAY "inexistant"
+       MOVE WnumCo TO fp_numCo
+       START fp, KEY IS = fp_numCo
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "modifier_resultat" TO Wparagraphe
+                          MOVE "START" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "aucun participant pour cette course"
        NOT INVALID KEY
-              PERFORM WITH TEST AFTER UNTIL Wfin = 1
-                     READ fp NEXT
-                     AT END MOVE 1 TO Wfin 
-                     NOT AT END
-                            DISPLAY "rentrer numéro de l'atlhète" 
-                            ACCEPT Wclassement 
-                            DISPLAY "Participant:"fp_numA
-                            DISPLAY "classement :"fp_classement
-                            ACCEPT Wclassement 
-                            DISPLAY "temps :"fc_nbpassage
-                            DISPLAY "pénaliter :" fc_nbkms
-                            DISPLAY "points :" fc_nbkms
-                            MOVE Wclassement TO fp_classement
-                            MOVE Wtemps TO fp_temps
-                            MOVE Wpenalties TO fp_penalties
-                            MOVE Wpoints TO fp_points
-                            WRITE tamp_fp
-                            END-WRITE
-                     END-READ
-              END-PERFORM
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fp NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+                IF fp_numCo NOT = WnumCo THEN
+                   MOVE 1 TO Wfin
+                ELSE
+                   DISPLAY "Participant:"fp_numA
+                   DISPLAY "rentrer classement"
+                   ACCEPT Wclassement
+                   DISPLAY "rentrer temps (minutes)"
+                   ACCEPT Wmin
+                   DISPLAY "rentrer temps (secondes)"
+                   ACCEPT Wsec
+                   DISPLAY "rentrer temps (dixiemes)"
+                   ACCEPT Wdixieme
+                   DISPLAY "rentrer penalites"
+                   ACCEPT Wpenalties
+                   DISPLAY "rentrer points"
+                   ACCEPT Wpoints
+                   MOVE Wclassement TO fp_classement
+                   MOVE Wmin TO fp_min
+                   MOVE Wsec TO fp_sec
+                   MOVE Wdixieme TO fp_dixieme
+                   MOVE Wpenalties TO fp_penalties
+                   MOVE Wpoints TO fp_points
+                   REWRITE tamp_fp
+                   INVALID KEY MOVE "modifier_resultat" TO Wparagraphe
+                               MOVE "REWRITE" TO Woperation
+                               MOVE cr_fp TO Wstatut
+                               PERFORM Logger_erreur
+                               DISPLAY "erreur mise a jour"
+                   END-REWRITE
+                END-IF
+             END-READ
+          END-PERFORM
        END-START
        CLOSE fp.
 
+       Supprimer_participant.
+       OPEN I-O fp
+       DISPLAY "Rentrer numero Course"
+       ACCEPT WnumCo
+       DISPLAY "rentrer numéro de l'atlhète"
+       ACCEPT WnumA
+       MOVE WnumCo TO fp_numCo
+       MOVE WnumA TO fp_numA
+       READ fp
+       INVALID KEY IF cr_fp NOT = 23 THEN
+                          MOVE "Supprimer_participant" TO Wparagraphe
+                          MOVE "READ" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                   END-IF
+                   DISPLAY "inexistant"
+       NOT INVALID KEY
+              DELETE fp
+              INVALID KEY MOVE "Supprimer_participant" TO Wparagraphe
+                          MOVE "DELETE" TO Woperation
+                          MOVE cr_fp TO Wstatut
+                          PERFORM Logger_erreur
+                          DISPLAY "erreur suppression"
+              NOT INVALID KEY DISPLAY "participant supprime"
+              END-DELETE
+       END-READ
+       CLOSE fp.
 
-
-
-
-
-
-
-
-
-
+       Logger_erreur.
+       MOVE FUNCTION CURRENT-DATE TO Whorodatage
+       MOVE Wprogramme TO log_programme
+       MOVE Wparagraphe TO log_paragraphe
+       MOVE Woperation TO log_operation
+       MOVE Wstatut TO log_statut
+       MOVE Whorodatage TO log_horodatage
+       OPEN EXTEND flog
+       IF cr_log = 35 THEN
+              OPEN OUTPUT flog
+       END-IF
+       WRITE tamp_log
+       CLOSE flog.
